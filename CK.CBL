@@ -1,619 +1,1721 @@
-0001  $SET ANS85 SIGN"ASCII" MODEL"HUGE" MF QUAL NATIVE"ASCII"
-0002  $SET NOALTER ZEROSEQ NOCHECK
-0003   IDENTIFICATION DIVISION.
-0004   PROGRAM-ID. NEWCKBK.
-0005   AUTHOR. ANTHONY PERRELLA.
-0006   ENVIRONMENT DIVISION.
-0007   CONFIGURATION SECTION.
-0008   SOURCE-COMPUTER. INTEL-25MHZ-386.
-0009   OBJECT-COMPUTER. INTEL-25MHZ-386.
-0010   INPUT-OUTPUT SECTION.
-0011   FILE-CONTROL.
-0012       SELECT CKBKFILE
-0013         ASSIGN TO DISK
-0014         ORGANIZATION IS LINE SEQUENTIAL
-0015         ACCESS MODE IS SEQUENTIAL
-0016         FILE STATUS IS WS-CKBKFL-STAT.
-0017   DATA DIVISION.
-0018   FILE SECTION.
-0019   FD  CKBKFILE
-0020       LABEL RECORDS ARE STANDARD
-0021       VALUE OF FILE-ID IS WS-FILE-NAME
-0022       DATA RECORD IS CKBK-REC.
-0023   01  CKBK-REC.
-0024       02 CKBK-NUMB PIC X(10).
-0025       02 CKBK-DATE.
-0026          03 CKBK-YEAR PIC 99.
-0027          03 CKBK-MONTH PIC 99.
-0028          03 CKBK-DAY PIC 99.
-0029       02 CKBK-MERCHANT PIC X(12).
-0030       02 CKBK-ITEM.
-0031          03 CKBK-ITEM1 PIC X(7).
-0032          03 CKBK-ITEM2.
-0033             04 FILLER PIC X.
-0034             04 CKBK-ITEM-RATE.
-0035                05 CKBK-RATE1 PIC 99.
-0036                05 FILLER PIC X.
-0037                05 CKBK-RATE2 PIC 99.
-0038             04 FILLER PIC X.
-0039             04 CKBK-DOLLARS PIC 9(4).
-0040             04 FILLER PIC X(3).
-0041             04 CKBK-IDCODE PIC X.
-0042       02 CKBK-AMOUNT PIC S9(5)V99.
-0043   WORKING-STORAGE SECTION.
-0044   77  WS-CKBK-AMOUNT PIC S99999V99 VALUE ZEROS.
-0045   77  WS-BOT-AMOUNT  PIC ZZZZ9.99CR VALUE ZERO.
-0046  * 77  WS-FILE-NAME PIC X(12) VALUE "BARNETT.DAT ".
-0047  *         The following counter is used to identify
-0048  *         the index of the top row on the screen.
-0049   77  CUR-TAB-ROW PIC 9(4) COMP VALUE 1.
-0050  *         The following counter is used to identify
-0051  *         the row of the cursor line
-0052   77  CUR-CRT-ROW PIC 9(4) COMP VALUE 1.
-0053  *         The following counter is used to remember
-0054  *         the index of the last record in the table.
-0055   77  LAST-TAB-ROW PIC 9(4) COMP.
-0056   77  I            PIC 9(4) COMP VALUE ZEROS.
-0057   77  TEMP         PIC 9(4) COMP VALUE ZEROS.
-0058   77  THE-ROW      PIC 9(4) COMP.
-0059   77  WS-REMARKS   PIC X(42) VALUE "TONY MESSAGE".
-0060   77  WS-ONE       PIC 999  VALUE 001.
-0061   77  WS-SPACES    PIC X(42) VALUE SPACES.
-0062  ***********************************************************
-0063  *         COLOR CODES
-0064  ***********************************************************
-0065   78  BLACK;         VALUE IS 0.
-0066   78  BLUE;          VALUE IS 1.
-0067   78  GREEN;         VALUE IS 2.
-0068   78  CYAN;          VALUE IS 3.
-0069   78  RED;           VALUE IS 4.
-0070   78  MAGENTA;       VALUE IS 5.
-0071   78  BROWN;         VALUE IS 6.
-0072   78  WHITE;         VALUE IS 7.
-0073   78  GRAY;          VALUE IS 8.
-0074   78  GREY;          VALUE IS 8.
-0075   78  LIGHT-BLUE;    VALUE IS 9.
-0076   78  LIGHT-GREEN;   VALUE IS 10.
-0077   78  LIGHT-CYAN;    VALUE IS 11.
-0078   78  LIGHT-RED;     VALUE IS 12.
-0079   78  LIGHT-MAGENTA; VALUE IS 13.
-0080   78  YELLOW;        VALUE IS 14.
-0081   78  BRIGHT-WHITE;  VALUE IS 15.
-0082  ***********************************************************
-0083  *
-0084  *        The following value is the maximum number of
-0085  *        records which may be stored in the
-0086  *        tables.  This should be no larger than
-0087  *        64k / 80 = 800  (which is excessive anyway).
-0088  ***********************************************************
-0089   78  MAX-TABLE-RECORDS;  VALUE IS 800.
-0090  ***********************************************************
-0091  *
-0092  *        The following value is in the range 0 and up.
-0093  *        It is added to the starting row to build
-0094  *        the actual row on screen.
-0095  ***********************************************************
-0096   78  CRT-ROW-OFFSET;      VALUE IS  3.
-0097  ***********************************************************
-0098  *        This value determines how many records are displayed.
-0099  ***********************************************************
-0100   78  MAX-ROWS-DISPLAYED; VALUE IS 15.
-0101  ***********************************************************
-0102  *        The following constants represent
-0103  *        the keystrokes that cause the ACCEPT
-0104  *        statement to terminate.
-0105  ***********************************************************
-0106   78  KEY-UP-ARROW;   VALUE IS 1.
-0107   78  KEY-DOWN-ARROW; VALUE IS 4.
-0108   78  KEY-DOWN-PAGE;  VALUE IS 5.
-0109   78  KEY-UP-PAGE;    VALUE IS 6.
-0110   78  KEY-F1;         VALUE IS 3.
-0111   78  KEY-F2;         VALUE IS 7.
-0112   78  KEY-F3;         VALUE IS 8.
-0113   78  KEY-F4;         VALUE IS 9.
-0114   78  KEY-F5;         VALUE IS 10.
-0115   78  KEY-F6;         VALUE IS 11.
-0116   78  KEY-F10;        VALUE IS 2.
-0117  ***********************************************************
-0118  *     Dad's checkbook records.
-0119  ***********************************************************
-0120   01  WORK-AREAS.
-0121       02  PREVIOUS-BALANCE PIC S9(5)V99 VALUE ZEROS.
-0122       02  TEMP-BALANCE PIC S9(5)V99 VALUE ZEROS.
-0123       02  TEMP-AMOUNT PIC S9(5)V99 VALUE ZEROS.
-0124       02  BALANCE-AMOUNT PIC S9(5)V99 VALUE ZEROS.
-0125       02  CRT-BALANCE PIC S9(5)V99 VALUES ZEROS.
-0126       02  SAVE-NUMB PIC X(10) VALUE SPACES.
-0127       02  SAVE-CALDATE PIC 9(6) VALUE ZEROS.
-0128       02  FALSESW PIC X VALUE SPACE.
-           02  RECORD-NUMB PIC 9(4) VALUE ZEROS.
-0129   01  WS-CKBKFL-STAT.
-0130       02  WS-INSTAT1 PIC X VALUE SPACES.
-0131       02  WS-INSTAT2 PIC X VALUE SPACES.
-0132   01  WS-FILE-NAME.
-0133       02  WS-DRIVE-ID PIC XX VALUE "C:".
-0134       02  WS-DIR-ID PIC X(7) VALUE "\CHECK\".
-0135       02  WS-FILE-ID PIC X(12) VALUE "BARNETT.DAT ".
-0136   01  CALDATE.
-0137       02 CALDATE-DAY   PIC 99 VALUE ZEROS.
-0138       02 CALDATE-MONTH PIC 99 VALUE ZEROS.
-0139       02 CALDATE-YEAR  PIC 99 VALUE ZEROS.
-0140  /
-0141  ***********************************************************
-0142  *        The following is used to identify the
-0143  *        function keys that will be accepted by
-0144  *        this program.
-0145  ***********************************************************
-0146   01  KEY-STATUS.
-0147       05  KEY-FUNCTION PIC 99 COMP VALUE 0.
-0148       05  KEY-PARAM.
-0149           10  RETURN-BYTE PIC 99 COMP.
-0150  * ARROW UP (1)
-0151           10  FILLER PIC 99 COMP VALUE 2.
-0152           10  FILLER PIC 99 COMP VALUE 0.
-0153           10  FILLER PIC 99 COMP VALUE 72.
-0154  * F10	 (2)
-0155           10  FILLER PIC 99 COMP VALUE 2.
-0156           10  FILLER PIC 99 COMP VALUE 0.
-0157           10  FILLER PIC 99 COMP VALUE 68.
-0158  * F1	 (3)
-0159           10  FILLER PIC 99 COMP VALUE 2.
-0160           10  FILLER PIC 99 COMP VALUE 0.
-0161           10  FILLER PIC 99 COMP VALUE 59.
-0162  * DOWN ARROW (4)
-0163           10  FILLER PIC 99 COMP VALUE 2.
-0164           10  FILLER PIC 99 COMP VALUE 0.
-0165           10  FILLER PIC 99 COMP VALUE 80.
-0166  * PAGE DOWN (5)
-0167           10  FILLER PIC 99 COMP VALUE 2.
-0168           10  FILLER PIC 99 COMP VALUE 0.
-0169           10  FILLER PIC 99 COMP VALUE 81.
-0170  * PAGE UP   (6)
-0171           10  FILLER PIC 99 COMP VALUE 2.
-0172           10  FILLER PIC 99 COMP VALUE 0.
-0173           10  FILLER PIC 99 COMP VALUE 73.
-0174  * F2	  (7)
-0175           10  FILLER PIC 99 COMP VALUE 2.
-0176           10  FILLER PIC 99 COMP VALUE 0.
-0177           10  FILLER PIC 99 COMP VALUE 60.
-0178  * F3	  (8)
-0179           10  FILLER PIC 99 COMP VALUE 2.
-0180           10  FILLER PIC 99 COMP VALUE 0.
-0181           10  FILLER PIC 99 COMP VALUE 61.
-0182  * F4	  (9)
-0183           10  FILLER PIC 99 COMP VALUE 2.
-0184           10  FILLER PIC 99 COMP VALUE 0.
-0185           10  FILLER PIC 99 COMP VALUE 62.
-0186  * F5	  (10)
-0187           10  FILLER PIC 99 COMP VALUE 2.
-0188           10  FILLER PIC 99 COMP VALUE 0.
-0189           10  FILLER PIC 99 COMP VALUE 63.
-0190  * F6	  (11)
-0191           10  FILLER PIC 99 COMP VALUE 2.
-0192           10  FILLER PIC 99 COMP VALUE 0.
-0193           10  FILLER PIC 99 COMP VALUE 64.
-0194  * END OF LIST
-0195           10  FILLER PIC 99 COMP VALUE 0.
-0196  ***********************************************************
-0197  *        The following is used to check CRT-STATUS
-0198  *        after an accept statement is used.
-0199  *        The following is used as input to the
-0200  *        SCROLL program to determine what direction
-0201  *        to scroll, what starting row, and what
-0202  *        ending row.
-0203  ***********************************************************
-0204   01  SCROLLING-INFO.
-0205       05  SCROLL-DIR PIC S9(4) COMP.
-0206       05  START-ROW  PIC 9(4)  COMP.
-0207       05  END-ROW    PIC 9(4)  COMP.
-0208  /
-0209  ***********************************************************
-0210  *         The following is a table used to hold each data
-0211  *         record that will be edited.
-0212  * KNOWN BUG:
-0213  *    THE LAST FIELD IN THE RECORD MUST HAVE A VALUE
-0214  * THAT COMPLETELY FILLS IT'S INDICATED PICTURE SIZE.
-0215  * FOR EXAMPLE, A FIELD OF PIC XXX  MUST HAVE A VALUE
-0216  * THREE CHARACTERS LONG (I.E. "   " OR EVEN "ABC").
-0217  ***********************************************************
-0218   01  TEXT-TABLE.
-0219       02  TEXT-LINE OCCURS MAX-TABLE-RECORDS TIMES.
-0220           05  TEXT-NUMB PIC X(10).
-0221           05  FILLER PIC X VALUE "%".
-0222           05  TEXT-DATE.
-0223               10  TEXT-DAY PIC XX.
-0224               10  TEXT-DASH1 PIC X.
-0225               10  TEXT-MONTH PIC XX.
-0226               10  TEXT-DASH2 PIC X.
-0227               10  TEXT-YEAR PIC XX.
-0228           05  FILLER PIC X VALUE "%".
-0229           05  TEXT-MERCHANT PIC X(12).
-0230           05  FILLER PIC X VALUE "%".
-0231           05  TEXT-ITEM PIC X(22).
-0232           05  FILLER PIC X VALUE "%".
-0233           05  TEXT-AMOUNT PIC ZZZZZ.99CR.
-0234           05  FILLER PIC X VALUE "%".
-0236           05  TEXT-BALANCE PIC ZZZZZ.99DB VALUE ZEROS.
-0238  /
-0239  ***********************************************************
-0240  *        The following section contains record descriptions
-0241  *        for status lines and various prompts that appear
-0242  *        during operation.
-0243  ***********************************************************
-0244   SCREEN SECTION.
-0245  ***********************************************************
-0246  *  The heading lines follow
-0247  ***********************************************************
-0248   01  HEADING-LINES.
-0249       02  BLANK SCREEN.
-0250       02  LINE 1 COL 31 VALUE "DAD'S CHECKBOOK"
-0251           FOREGROUND-COLOR IS BLACK
-0252           BACKGROUND-COLOR IS MAGENTA.
-0253       02  LINE2 LINE 2.
-0254           05  COL 1 VALUE "CHK-NUMBER"
-0255               FOREGROUND-COLOR IS BLACK
-0256               BACKGROUND-COLOR IS GREEN.
-0257           05  COL 12 VALUE "DATE    "
-0258               FOREGROUND-COLOR IS BLACK
-0259               BACKGROUND-COLOR IS GREEN.
-0260           05  COL 21 VALUE "MERCHANT    "
-0261               FOREGROUND-COLOR IS BLACK
-0262               BACKGROUND-COLOR IS GREEN.
-0263           05  COL 34 VALUE "ITEM                  "
-0264               FOREGROUND-COLOR IS BLACK
-0265               BACKGROUND-COLOR IS GREEN.
-0266           05  COL 57 VALUE "AMOUNT    "
-0267               FOREGROUND-COLOR IS BLACK
-0268               BACKGROUND-COLOR IS GREEN.
-0269           05  COL 68 VALUE "BALANCE   "
-0270               FOREGROUND-COLOR IS BLACK
-0271               BACKGROUND-COLOR IS GREEN.
-0272       02  LINE22.
-0273           05  LINE 22 COL 1 VALUE " ***********READ MESSAGE---->"
-0274               FOREGROUND-COLOR IS BLUE
-0275               BACKGROUND-COLOR IS WHITE.
-0276           05  COL 31 PIC X(42) USING WS-REMARKS
-0277               FOREGROUND-COLOR IS CYAN
-0278               BACKGROUND-COLOR IS RED.
-0279       02  LINE23.
-0280           05  LINE 23 COL 1 VALUE "*** GROUP LEFT OVER AMOUNT-> "
-0281               FOREGROUND-COLOR IS WHITE
-0282               BACKGROUND-COLOR IS BROWN.
-0283           05  COL 31 PIC X(10) USING WS-BOT-AMOUNT
-0284               FOREGROUND-COLOR IS BLACK
-0285               BACKGROUND-COLOR IS CYAN.
-0286       02  LINE24 LINE 24.
-0287           05  VALUE "F1 - HELP   "
-0288               FOREGROUND-COLOR IS BLACK
-0289               BACKGROUND-COLOR IS GREEN.
-0290           05  VALUE " ".
-0291           05  VALUE "F2 - DELETE "
-0292               FOREGROUND-COLOR IS BLACK
-0293               BACKGROUND-COLOR IS GREEN.
-0294           05  VALUE " ".
-0295           05  VALUE "F3 - INSERT "
-0296               FOREGROUND-COLOR IS BLACK
-0297               BACKGROUND-COLOR IS GREEN.
-0298           05  VALUE " ".
-0299           05  VALUE "F4 - ADD    "
-0300               FOREGROUND-COLOR IS BLACK
-0301               BACKGROUND-COLOR IS GREEN.
-0302           05  VALUE " ".
-0303           05  VALUE "            "
-0304               FOREGROUND-COLOR IS BLACK
-0305               BACKGROUND-COLOR IS GREEN.
-0306           05  VALUE " ".
-0307           05  VALUE "F10- EXIT   "
-0308               FOREGROUND-COLOR IS BLACK
-0309               BACKGROUND-COLOR IS GREEN.
-0310   01  BLANK-SCREEN.
-0311           05  BLANK SCREEN.
-0312   01  BLANK-LINE.
-0313           05  BLANK LINE.
-0314   01  STATUS-LINE.
-0315       02  LINE25.
-0316           05  LINE 25 VALUE "TABLE ROW:"
-0317               BACKGROUND-COLOR IS BROWN.
-0318           05  PIC 9(4) FROM CUR-TAB-ROW.
-0319           05  VALUE " CRT ROW:"
-0320               BACKGROUND-COLOR IS BROWN.
-0321           05  PIC 9(4) FROM CUR-CRT-ROW.
-0322           05  VALUE " LAST ROW:"
-0323               BACKGROUND-COLOR IS BROWN.
-0324           05  PIC 9(4) FROM LAST-TAB-ROW.
-0322           05  VALUE " RECORD NO. "
-0323               BACKGROUND-COLOR IS BLUE
-                   HIGHLIGHT.
-0324           05  PIC 9(4) FROM RECORD-NUMB
-0323               BACKGROUND-COLOR IS BLUE
-                   HIGHLIGHT.
-0325   01  WS-LINE22-REMSPACE.
-0326       02  LINE 22 COLUMN 38 PIC X(42) USING WS-SPACES.
-0327  /
-0328  ***********************************************************
-0329  *   P R O C E D U R E   D I V I S I O N.
-0330  ***********************************************************
-0331   PROCEDURE DIVISION.
-0332   BEGIN.
-0333  *****************************************************
-0334  * INITIALIZE THE TABLE OF TEXT RECORDS              *
-0335  *****************************************************
-0336       MOVE 1 TO I.
-0337       MOVE ZERO TO LAST-TAB-ROW.
-0338       PERFORM 020-NEWID-ROUTINE THRU 020A-EXIT.
-0558       PERFORM 020B-READ-CKREC THRU 020B-EXIT.
-0338       PERFORM 030-BALANCE-CHECK THRU 030-EXIT.
-0340   005-INITIALIZATION.
-0341       DISPLAY HEADING-LINES.
-           PERFORM UPDATE-STATUS.
-0343       MOVE 1 TO CUR-TAB-ROW.
-0344       PERFORM DISPLAY-PAGE.
-0345  ***********************************
-0346  * Set-up the function key tables.
-0347  *****************************************************
-0348       CALL X"B0" USING KEY-FUNCTION, KEY-PARAM.
-0349  /
-0350  *****************************************************
-0351  *          MAIN INPUT LOOP                          *
-0352  *****************************************************
-0353   MAIN-LOOP.
-0354       PERFORM UPDATE-STATUS.
-0355       COMPUTE THE-ROW = CUR-TAB-ROW + CUR-CRT-ROW - 1.
-0356       COMPUTE I = CUR-CRT-ROW + CRT-ROW-OFFSET.
-0357       ACCEPT TEXT-LINE (THE-ROW)
-0358            WITH HIGHLIGHT
-0359            FOREGROUND-COLOR WHITE
-0360            BACKGROUND-COLOR BLUE
-0361            AT LINE I COL 1.
-0362  * Now, erase the highlight bar.
-0363       DISPLAY TEXT-LINE (THE-ROW)
-0364            AT LINE I COL 1.
-0365  *****************************************************
-0366  * CHECK FOR SPECIAL KEYS.
-0367  *****************************************************
-0368       EVALUATE RETURN-BYTE
-0369       WHEN 0
-0370           COMPUTE I = CUR-CRT-ROW + CUR-TAB-ROW - 1
-0371           EVALUATE TRUE
-0372           WHEN CUR-CRT-ROW = MAX-ROWS-DISPLAYED
-0373             PERFORM SCROLL-UP
-0374             ADD 1 TO CUR-TAB-ROW
-0375           WHEN I LESS THAN LAST-TAB-ROW
-0376             ADD 1 TO CUR-CRT-ROW
-0377           END-EVALUATE
-0378       WHEN KEY-DOWN-ARROW
-0379           COMPUTE I = CUR-CRT-ROW + CUR-TAB-ROW - 1
-0380           EVALUATE TRUE
-0381           WHEN CUR-CRT-ROW = MAX-ROWS-DISPLAYED
-0382             PERFORM SCROLL-UP
-0383             ADD 1 TO CUR-TAB-ROW
-0384           WHEN I LESS THAN LAST-TAB-ROW
-0385             ADD 1 TO CUR-CRT-ROW
-0386           END-EVALUATE
-0387       WHEN KEY-UP-ARROW
-0388           EVALUATE TRUE
-0389           WHEN CUR-CRT-ROW = 1 AND CUR-TAB-ROW > 1
-0390             PERFORM SCROLL-DOWN,
-0391             SUBTRACT 1 FROM CUR-TAB-ROW
-0392           WHEN CUR-CRT-ROW > 1
-0393             SUBTRACT 1 FROM CUR-CRT-ROW
-0394           END-EVALUATE
-0395       WHEN KEY-F10
-0396           DISPLAY BLANK-SCREEN
-0397           DISPLAY "KEEP YOUR $20." AT LINE 23 COL 1
-0398           STOP RUN
-0399       WHEN KEY-F1
-0400           DISPLAY "F1 PRESSED - NO HELP AVAILABLE YET"
-0401           AT LINE 23 COL 1
-0402       WHEN KEY-DOWN-PAGE
-0403           COMPUTE I = LAST-TAB-ROW - MAX-ROWS-DISPLAYED
-0404           IF CUR-TAB-ROW <= I THEN
-0405             ADD MAX-ROWS-DISPLAYED TO CUR-TAB-ROW
-0406             MOVE 1 TO CUR-CRT-ROW
-0407           END-IF
-0408           PERFORM DISPLAY-PAGE
-0409       WHEN KEY-UP-PAGE
-0410           COMPUTE THE-ROW = CUR-TAB-ROW + CUR-CRT-ROW - 1
-0411           COMPUTE I = MAX-ROWS-DISPLAYED
-0412           IF CUR-TAB-ROW > I
-0413             SUBTRACT I FROM CUR-TAB-ROW
-0414                    ELSE
-0415             MOVE 1 TO CUR-TAB-ROW
-0416           END-IF
-0417           PERFORM DISPLAY-PAGE
-0418       END-EVALUATE.
-0419	   GO TO MAIN-LOOP.
-0420  /
-0421  *****************************************************
-0422  *           S U B R O U T I N E S                   *
-0423  *****************************************************
-0424  ***********************************************************
-0425  *  These two routines are used to scroll the scrolling
-0426  *  region up or down.
-0427  *  Inputs:
-0428  *      CRT-ROW-OFFSET
-0429  *      MAX-ROWS-DISPLAYED
-0430  *  Uses:
-0431  *      SCROLL-DIR
-0432  *      START-ROW
-0433  *      END-ROW
-0434  ***********************************************************
-0435   SCROLL-UP.
-0436	   MOVE 1 TO SCROLL-DIR.
-0437	   COMPUTE START-ROW = CRT-ROW-OFFSET + 1.
-0438	   COMPUTE END-ROW   = START-ROW + MAX-ROWS-DISPLAYED - 1.
-0439	   CALL "SCROLL" USING SCROLL-DIR, START-ROW, END-ROW.
-0440   SCROLL-DOWN.
-0441	   MOVE -1 TO SCROLL-DIR.
-0442	   COMPUTE START-ROW = CRT-ROW-OFFSET + 1.
-0443	   COMPUTE END-ROW   = START-ROW + MAX-ROWS-DISPLAYED - 1.
-0444	   CALL "SCROLL" USING SCROLL-DIR, START-ROW, END-ROW.
-0445  ***********************************************************
-       UPDATE-STATUS.
-           COMPUTE RECORD-NUMB = CUR-TAB-ROW + CUR-CRT-ROW - 1.
-0342       DISPLAY STATUS-LINE.
-0445  ***********************************************************
-0446  * This routine will display the page beginning at
-0447  * the CUR-TAB-ROW
-0448  * Inputs:
-0449  * CUR-TAB-ROW, CRT-ROW-OFFSET, MAX-ROWS-DISPLAYED, TEXT-LINE
-0450  * LAST-TAB-ROW
-0451  * Uses:
-0452  *        I , TEMP, and THE-ROW.
-0453  ***********************************************************
-0454   DISPLAY-PAGE.
-0455	   MOVE CUR-TAB-ROW TO THE-ROW.
-0456       MOVE 1 TO I.
-0457       COMPUTE TEMP = CRT-ROW-OFFSET + 1.
-0458       PERFORM UNTIL (I > MAX-ROWS-DISPLAYED)
-0459         OR (THE-ROW > LAST-TAB-ROW)
-0460         DISPLAY TEXT-LINE (THE-ROW) AT LINE TEMP COL 1
-0461         ADD 1 TO TEMP, THE-ROW, I
-0462       END-PERFORM.
-0463  * Now, blank out the remainder of the screen.
-0464  *
-0465       PERFORM UNTIL I > MAX-ROWS-DISPLAYED
-0466           DISPLAY BLANK-LINE AT LINE TEMP COL 1
-0467           ADD 1 TO TEMP, I
-0468       END-PERFORM.
-0469       DISPLAY STATUS-LINE.
-0470   008A-CHECK-DATE.
-0471       MOVE TEXT-YEAR (I) TO CALDATE-YEAR.
-0472       MOVE TEXT-MONTH (I) TO CALDATE-MONTH.
-0473       MOVE TEXT-DAY (I) TO CALDATE-DAY.
-0474   008A1-BRAKE.
-0475       IF CALDATE IS NOT NUMERIC
-0476         GO TO 008A2-BADATE.
-0477       IF CALDATE-YEAR IS LESS THAN 82
-0478         GO TO 008A2-BADATE.
-0479       IF CALDATE-MONTH IS GREATER THAN 12 OR LESS THAN 1
-0480         GO TO 008A2-BADATE.
-0481       IF CALDATE-DAY IS GREATER THAN 31 OR LESS THAN 1
-0482         GO TO 008A2-BADATE.
-0483  *     IF CALDATE < TEXT-DATE (I)
-0484  *       GO TO 008A2-BADATE.
-0485       GO TO 008A-EXIT.
-0486   008A2-BADATE.
-0487  *     MOVE SPACES TO TEXT-DATE (I).
-0488       MOVE "***BAD DATE***" TO WS-REMARKS.
-0489       DISPLAY LINE22.
-0490   008A-EXIT.
-0491       EXIT.
-0492   008C-NUMB.
-0493  *     MOVE SPACES TO CRT-NUMB.
-0494  *     MOVE 03 TO COL.
-0495  *     DISPLAY (LIN, COL), CRT-NUMB.
-0496   008C-DATE.
-0497  *     MOVE SPACES TO CRT-DATE.
-0498  *     MOVE 14 TO COL.
-0499  *     DISPLAY (LIN, COL), CRT-DATE.
-0500   008C-ITEM.
-0501  *     MOVE SPACES TO CRT-ITEM.
-0502  *     MOVE 36 TO COL.
-0503  *     DISPLAY (LIN, COL), CRT-ITEM.
-0504   008C-EXIT.
-0505       EXIT.
-0506   008C-MESSAGE.
-0507       DISPLAY LINE22.
-0508       ACCEPT FALSESW.
-0509       MOVE SPACES TO WS-REMARKS.
-0510       DISPLAY LINE22.
-0511  * 008C-EXIT.
-0512   020-NEWID-ROUTINE.
-0513       DISPLAY BLANK-SCREEN.
-0514       MOVE SPACES TO WS-FILE-ID.
-0515       DISPLAY "     *** FILE IDENTIFICATION ***".
-0516       DISPLAY " ".
-0517       DISPLAY "NOTE: DEFAULT <FILE ID> IS <BARNETT.DAT>".
-0518       DISPLAY " OR ENTER <NFCU.DAT>".
-0519       DISPLAY " ".
-0520       DISPLAY "ENTER NEW <FILE-ID>".
-0521       DISPLAY "        OR".
-0522       DISPLAY " PRESS <RETURN> TO ACCEPT DEFAULT FILE.".
-0523       ACCEPT WS-FILE-ID.
-0524       IF WS-FILE-ID = SPACE
-0525          MOVE "BARNETT.TST " TO WS-FILE-ID.
-0526   020A-OPENDISK.
-0527       OPEN INPUT CKBKFILE.
-0528       IF WS-INSTAT1 < 2
-0529         GO TO 020A-EXIT.
-0530       DISPLAY BLANK-SCREEN.
-0531       DISPLAY "FILE-ID-> ", WS-FILE-ID.
-0532       MOVE SPACES TO WS-FILE-ID.
-0533       DISPLAY "FILE NOT FOUND, ENTER NEW".
-0534       DISPLAY " FILE-ID AND PRESS ENTER.".
-0535       ACCEPT WS-FILE-ID.
-0536       GO TO 020A-OPENDISK.
-0537   020A-EXIT.
-0538       EXIT.
-0558   020B-READ-CKREC.
-0559   020B1-READFILE.
-0560       READ CKBKFILE AT END
-0561         CLOSE CKBKFILE
-0562         GO TO 020B-EXIT.
-0563       MOVE CKBK-NUMB       TO TEXT-NUMB OF TEXT-LINE (I).
-0564       MOVE CKBK-DAY        TO TEXT-DAY OF TEXT-LINE (I).
-0565       MOVE "-"             TO TEXT-DASH1 OF TEXT-LINE (I).
-0566       MOVE CKBK-MONTH      TO TEXT-MONTH OF TEXT-LINE (I).
-0567       MOVE "-"             TO TEXT-DASH2 OF TEXT-LINE (I).
-0568       MOVE CKBK-YEAR       TO TEXT-YEAR OF TEXT-LINE (I).
-0569       MOVE CKBK-MERCHANT   TO TEXT-MERCHANT OF TEXT-LINE (I).
-0570       MOVE CKBK-ITEM       TO TEXT-ITEM OF TEXT-LINE (I).
-0571       MOVE CKBK-AMOUNT     TO TEXT-AMOUNT OF TEXT-LINE (I).
-0572       ADD CKBK-AMOUNT      TO WS-CKBK-AMOUNT.
-0573       MOVE WS-CKBK-AMOUNT  TO TEXT-BALANCE OF TEXT-LINE (I).
-0574       ADD 1 TO I, LAST-TAB-ROW.
-0575       GO TO 020B1-READFILE.
-0576   020B-EXIT.
-0577        EXIT.
-0540   030-BALANCE-CHECK.
-0541       MOVE 1 TO I.
-0542       MOVE ZEROS TO SAVE-CALDATE, SAVE-NUMB.
-0543       MOVE TEXT-AMOUNT (I) TO TEMP-AMOUNT.
-0544       COMPUTE PREVIOUS-BALANCE = 0.
-0545   030-BEGIN.
-0546       IF TEXT-AMOUNT (I) = ZEROS
-0547         GO TO 030-NEXT-REC.
-0548       MOVE TEXT-DAY (I) TO CALDATE-DAY.
-0549       MOVE TEXT-MONTH (I) TO CALDATE-MONTH.
-0550       MOVE TEXT-YEAR (I) TO CALDATE-YEAR.
-0551       IF TEXT-NUMB (I) = TO SAVE-NUMB AND
-0552          CALDATE = SAVE-CALDATE
-0553            MOVE PREVIOUS-BALANCE TO TEXT-BALANCE (I)
-0554       ELSE
-0555            MOVE TEXT-AMOUNT (I) TO TEMP-AMOUNT
-0556            SUBTRACT TEMP-AMOUNT FROM PREVIOUS-BALANCE
-0557                  GIVING TEMP-BALANCE
-0558            MOVE TEMP-BALANCE TO TEXT-BALANCE (I)
-0559            MOVE TEXT-BALANCE (I) TO PREVIOUS-BALANCE
-0560            MOVE TEXT-NUMB (I) TO SAVE-NUMB
-0561            MOVE CALDATE TO SAVE-CALDATE
-0562       END-IF.
-0563   030-NEXT-REC.
-0564       ADD 1 TO I.
-0565       IF I > LAST-TAB-ROW
-0566         GO TO 030-EXIT.
-0567       GO TO 030-BEGIN.
-0568   030-EXIT.
-0569       EXIT.
-0570   040-WRITEFILE.
-0571       MOVE 1 TO I.
-0572       OPEN OUTPUT CKBKFILE.
-0573   040-WRITE-REC.
-0574       MOVE  TEXT-NUMB OF TEXT-LINE (I)      TO  CKBK-NUMB.
-0575       MOVE  TEXT-DAY OF TEXT-LINE (I)       TO  CKBK-YEAR.
-0576       MOVE  TEXT-MONTH OF TEXT-LINE (I)     TO  CKBK-MONTH.
-0577       MOVE  TEXT-YEAR OF TEXT-LINE (I)      TO  CKBK-DAY.
-0578       MOVE  TEXT-MERCHANT OF TEXT-LINE (I)  TO  CKBK-MERCHANT.
-0579       MOVE  TEXT-ITEM OF TEXT-LINE (I)      TO  CKBK-ITEM.
-0580       MOVE  TEXT-AMOUNT OF TEXT-LINE (I)    TO  CKBK-AMOUNT.
-0581       WRITE CKBK-REC.
-0582       ADD 1 TO I.
-0583       IF I > LAST-TAB-ROW
-0584         CLOSE CKBKFILE
-0585         GO TO 040-EXIT.
-0586       GO TO 040-WRITE-REC.
-0587   040-EXIT.
-0588        EXIT.
-0589       END PROGRAM NEWCKBK.
-
+0001  $SET ANS85 SIGN"ASCII" MODEL"HUGE" MF QUAL NATIVE"ASCII"
+0002  $SET NOALTER ZEROSEQ NOCHECK
+0003   IDENTIFICATION DIVISION.
+0004   PROGRAM-ID. NEWCKBK.
+0005   AUTHOR. ANTHONY PERRELLA.
+0006   ENVIRONMENT DIVISION.
+0007   CONFIGURATION SECTION.
+0008   SOURCE-COMPUTER. INTEL-25MHZ-386.
+0009   OBJECT-COMPUTER. INTEL-25MHZ-386.
+0010   INPUT-OUTPUT SECTION.
+0011   FILE-CONTROL.
+0012       SELECT CKBKFILE
+0013         ASSIGN TO DISK
+0014         ORGANIZATION IS LINE SEQUENTIAL
+0015         ACCESS MODE IS SEQUENTIAL
+0016         FILE STATUS IS WS-CKBKFL-STAT.
+           SELECT BACKUP-FILE
+             ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-BACKFL-STAT.
+           SELECT ACCOUNTS-FILE
+             ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-ACCTFL-STAT.
+           SELECT PRINT-FILE
+             ASSIGN TO DISK
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-PRTFL-STAT.
+0017   DATA DIVISION.
+0018   FILE SECTION.
+0019   FD  CKBKFILE
+0020       LABEL RECORDS ARE STANDARD
+0021       VALUE OF FILE-ID IS WS-FILE-NAME
+0022       DATA RECORD IS CKBK-REC.
+0023   01  CKBK-REC.
+0024       02 CKBK-NUMB PIC X(10).
+0025       02 CKBK-DATE.
+0026          03 CKBK-YEAR PIC 99.
+0027          03 CKBK-MONTH PIC 99.
+0028          03 CKBK-DAY PIC 99.
+0029       02 CKBK-MERCHANT PIC X(12).
+0030       02 CKBK-ITEM.
+0031          03 CKBK-ITEM1 PIC X(7).
+0032          03 CKBK-ITEM2.
+0033             04 FILLER PIC X.
+0034             04 CKBK-ITEM-RATE.
+0035                05 CKBK-RATE1 PIC 99.
+0036                05 FILLER PIC X.
+0037                05 CKBK-RATE2 PIC 99.
+0038             04 FILLER PIC X.
+0039             04 CKBK-DOLLARS PIC 9(4).
+0040             04 FILLER PIC X(3).
+0041             04 CKBK-IDCODE PIC X.
+0042       02 CKBK-AMOUNT PIC S9(5)V99.
+           02 CKBK-STATUS PIC X VALUE "O".
+       FD  BACKUP-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS WS-BACKUP-NAME
+           DATA RECORD IS BACKUP-REC.
+       01  BACKUP-REC PIC X(80).
+       FD  ACCOUNTS-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS WS-ACCOUNTS-FILE-NAME
+           DATA RECORD IS ACCOUNT-REC.
+       01  ACCOUNT-REC.
+           02  ACCT-NAME PIC X(20).
+           02  ACCT-DRIVE PIC XX.
+           02  ACCT-DIR PIC X(7).
+           02  ACCT-FILE-ID PIC X(12).
+           02  ACCT-OPEN-BAL PIC S9(5)V99.
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS WS-PRINT-FILE-NAME
+           DATA RECORD IS PRINT-REC.
+       01  PRINT-REC PIC X(80).
+0043   WORKING-STORAGE SECTION.
+0044   77  WS-CKBK-AMOUNT PIC S99999V99 VALUE ZEROS.
+0045   77  WS-BOT-AMOUNT  PIC ZZZZ9.99CR VALUE ZERO.
+0046  * 77  WS-FILE-NAME PIC X(12) VALUE "BARNETT.DAT ".
+0047  *         The following counter is used to identify
+0048  *         the index of the top row on the screen.
+0049   77  CUR-TAB-ROW PIC 9(4) COMP VALUE 1.
+0050  *         The following counter is used to identify
+0051  *         the row of the cursor line
+0052   77  CUR-CRT-ROW PIC 9(4) COMP VALUE 1.
+0053  *         The following counter is used to remember
+0054  *         the index of the last record in the table.
+0055   77  LAST-TAB-ROW PIC 9(4) COMP.
+0056   77  I            PIC 9(4) COMP VALUE ZEROS.
+0057   77  TEMP         PIC 9(4) COMP VALUE ZEROS.
+0058   77  THE-ROW      PIC 9(4) COMP.
+0059   77  WS-REMARKS   PIC X(42) VALUE "TONY MESSAGE".
+0060   77  WS-ONE       PIC 999  VALUE 001.
+0061   77  WS-SPACES    PIC X(42) VALUE SPACES.
+0062  ***********************************************************
+0063  *         COLOR CODES
+0064  ***********************************************************
+0065   78  BLACK;         VALUE IS 0.
+0066   78  BLUE;          VALUE IS 1.
+0067   78  GREEN;         VALUE IS 2.
+0068   78  CYAN;          VALUE IS 3.
+0069   78  RED;           VALUE IS 4.
+0070   78  MAGENTA;       VALUE IS 5.
+0071   78  BROWN;         VALUE IS 6.
+0072   78  WHITE;         VALUE IS 7.
+0073   78  GRAY;          VALUE IS 8.
+0074   78  GREY;          VALUE IS 8.
+0075   78  LIGHT-BLUE;    VALUE IS 9.
+0076   78  LIGHT-GREEN;   VALUE IS 10.
+0077   78  LIGHT-CYAN;    VALUE IS 11.
+0078   78  LIGHT-RED;     VALUE IS 12.
+0079   78  LIGHT-MAGENTA; VALUE IS 13.
+0080   78  YELLOW;        VALUE IS 14.
+0081   78  BRIGHT-WHITE;  VALUE IS 15.
+0082  ***********************************************************
+0083  *
+0084  *        The following value is the maximum number of
+0085  *        records which may be stored in the
+0086  *        tables.  This should be no larger than
+0087  *        64k / 80 = 800  (which is excessive anyway).
+0088  ***********************************************************
+0089   78  MAX-TABLE-RECORDS;  VALUE IS 800.
+0090  ***********************************************************
+0091  *
+0092  *        The following value is in the range 0 and up.
+0093  *        It is added to the starting row to build
+0094  *        the actual row on screen.
+0095  ***********************************************************
+0096   78  CRT-ROW-OFFSET;      VALUE IS  3.
+0097  ***********************************************************
+0098  *        This value determines how many records are displayed.
+0099  ***********************************************************
+0100   78  MAX-ROWS-DISPLAYED; VALUE IS 15.
+0101  ***********************************************************
+0102  *        The following constants represent
+0103  *        the keystrokes that cause the ACCEPT
+0104  *        statement to terminate.
+0105  ***********************************************************
+0106   78  KEY-UP-ARROW;   VALUE IS 1.
+0107   78  KEY-DOWN-ARROW; VALUE IS 4.
+0108   78  KEY-DOWN-PAGE;  VALUE IS 5.
+0109   78  KEY-UP-PAGE;    VALUE IS 6.
+0110   78  KEY-F1;         VALUE IS 3.
+0111   78  KEY-F2;         VALUE IS 7.
+0112   78  KEY-F3;         VALUE IS 8.
+0113   78  KEY-F4;         VALUE IS 9.
+0114   78  KEY-F5;         VALUE IS 10.
+0115   78  KEY-F6;         VALUE IS 11.
+0116   78  KEY-F10;        VALUE IS 2.
+       78  KEY-F7;         VALUE IS 12.
+       78  KEY-F8;         VALUE IS 13.
+       78  KEY-F9;         VALUE IS 14.
+       78  KEY-F11;        VALUE IS 15.
+       78  KEY-F12;        VALUE IS 16.
+0117  ***********************************************************
+0118  *     Dad's checkbook records.
+0119  ***********************************************************
+0120   01  WORK-AREAS.
+0121       02  PREVIOUS-BALANCE PIC S9(5)V99 VALUE ZEROS.
+           02  WS-OPENING-BALANCE PIC S9(5)V99 VALUE ZEROS.
+0122       02  TEMP-BALANCE PIC S9(5)V99 VALUE ZEROS.
+0123       02  TEMP-AMOUNT PIC S9(5)V99 VALUE ZEROS.
+0124       02  BALANCE-AMOUNT PIC S9(5)V99 VALUE ZEROS.
+0125       02  CRT-BALANCE PIC S9(5)V99 VALUES ZEROS.
+0126       02  SAVE-NUMB PIC X(10) VALUE SPACES.
+0127       02  SAVE-CALDATE PIC 9(6) VALUE ZEROS.
+0128       02  FALSESW PIC X VALUE SPACE.
+           02  RECORD-NUMB PIC 9(4) VALUE ZEROS.
+0129   01  WS-CKBKFL-STAT.
+0130       02  WS-INSTAT1 PIC X VALUE SPACES.
+0131       02  WS-INSTAT2 PIC X VALUE SPACES.
+0132   01  WS-FILE-NAME.
+0133       02  WS-DRIVE-ID PIC XX VALUE "C:".
+0134       02  WS-DIR-ID PIC X(7) VALUE "\CHECK\".
+0135       02  WS-FILE-ID PIC X(12) VALUE "BARNETT.DAT ".
+       01  WS-BACKFL-STAT.
+           02  WS-BAKSTAT1 PIC X VALUE SPACES.
+           02  WS-BAKSTAT2 PIC X VALUE SPACES.
+       01  WS-BACKUP-NAME.
+           02  WS-BACKUP-DRIVE PIC XX.
+           02  WS-BACKUP-DIR PIC X(7).
+           02  WS-BACKUP-ID PIC X(12).
+       77  WS-BACKUP-DOT-POS PIC 99 VALUE ZERO.
+       77  WS-BACKUP-DOT-FOUND PIC X VALUE "N".
+       01  WS-ACCOUNTS-FILE-NAME.
+           02  WS-ACCTS-DRIVE PIC XX VALUE "C:".
+           02  WS-ACCTS-DIR PIC X(7) VALUE "\CHECK\".
+           02  WS-ACCTS-ID PIC X(12) VALUE "ACCOUNT.LST ".
+       01  WS-ACCTFL-STAT.
+           02  WS-ACCTSTAT1 PIC X VALUE SPACES.
+           02  WS-ACCTSTAT2 PIC X VALUE SPACES.
+       78  MAX-ACCOUNTS  VALUE IS 20.
+       01  ACCOUNT-TABLE.
+           02  ACCOUNT-ENTRY OCCURS MAX-ACCOUNTS TIMES.
+               03  AT-NAME PIC X(20).
+               03  AT-DRIVE PIC XX.
+               03  AT-DIR PIC X(7).
+               03  AT-FILE-ID PIC X(12).
+               03  AT-OPEN-BAL PIC S9(5)V99.
+       77  ACCOUNT-COUNT PIC 9(4) COMP VALUE ZEROS.
+       77  ACCOUNT-CHOICE PIC 9(4) VALUE ZEROS.
+       01  WS-PRTFL-STAT.
+           02  WS-PRTSTAT1 PIC X VALUE SPACES.
+           02  WS-PRTSTAT2 PIC X VALUE SPACES.
+       01  WS-PRINT-FILE-NAME.
+           02  WS-PRINT-DRIVE PIC XX.
+           02  WS-PRINT-DIR PIC X(7).
+           02  WS-PRINT-ID PIC X(12).
+       78  MAX-PRINT-LINES  VALUE IS 55.
+       77  WS-PRINT-LINE-COUNT PIC 9(4) COMP VALUE ZEROS.
+       77  WS-PRINT-PAGE-COUNT PIC 9(4) COMP VALUE ZEROS.
+       77  WS-REPORT-BALANCE PIC S9(7)V99 VALUE ZEROS.
+       77  WS-REPORT-TOTAL PIC S9(7)V99 VALUE ZEROS.
+       77  WS-REG-SAVE-NUMB PIC X(10) VALUE SPACES.
+       77  WS-REG-SAVE-CALDATE PIC 9(6) VALUE ZEROS.
+       01  WS-REG-CALDATE.
+           02  WS-REG-CALDATE-DAY   PIC 99 VALUE ZEROS.
+           02  WS-REG-CALDATE-MONTH PIC 99 VALUE ZEROS.
+           02  WS-REG-CALDATE-YEAR  PIC 99 VALUE ZEROS.
+       01  WS-REG-DETAIL-LINE.
+           02  RD-NUMB PIC X(10).
+           02  FILLER PIC X VALUE SPACE.
+           02  RD-DATE PIC X(8).
+           02  FILLER PIC X VALUE SPACE.
+           02  RD-MERCHANT PIC X(12).
+           02  FILLER PIC X VALUE SPACE.
+           02  RD-ITEM PIC X(22).
+           02  FILLER PIC XX VALUE SPACES.
+           02  RD-AMOUNT PIC ZZZZZ9.99CR.
+           02  RD-BALANCE PIC ZZZZZ9.99CR.
+       01  WS-REG-COL-HEADING.
+           02  FILLER PIC X(10) VALUE "CHK-NUMBER".
+           02  FILLER PIC X VALUE SPACE.
+           02  FILLER PIC X(8) VALUE "DATE".
+           02  FILLER PIC X VALUE SPACE.
+           02  FILLER PIC X(12) VALUE "MERCHANT".
+           02  FILLER PIC X VALUE SPACE.
+           02  FILLER PIC X(22) VALUE "ITEM".
+           02  FILLER PIC XX VALUE SPACES.
+           02  FILLER PIC X(11) VALUE "AMOUNT".
+           02  FILLER PIC X(11) VALUE "BALANCE".
+       01  WS-REG-PAGE-LINE.
+           02  FILLER PIC X(40) VALUE
+               "DAD'S CHECKBOOK - CHECK REGISTER".
+           02  FILLER PIC X(5) VALUE "PAGE ".
+           02  RP-PAGE PIC ZZZ9.
+       78  MAX-MERCHANTS  VALUE IS 50.
+       01  MERCHANT-TABLE.
+           02  MERCHANT-ENTRY OCCURS MAX-MERCHANTS TIMES.
+               03  MT-NAME PIC X(12).
+               03  MT-MONTH-TOTAL PIC S9(7)V99 OCCURS 12 TIMES
+                   VALUE ZEROS.
+       77  MERCHANT-COUNT PIC 9(4) COMP VALUE ZEROS.
+       77  WS-MERCHANT-FULL-WARNED PIC X VALUE "N".
+       77  MT-IDX PIC 9(4) COMP VALUE ZEROS.
+       77  MT-CLR-IDX PIC 9(4) COMP VALUE ZEROS.
+       77  WS-SUMMARY-YEAR PIC 99 VALUE ZEROS.
+       77  WS-SUM-MONTH PIC 99 VALUE ZEROS.
+       77  WS-MONTH-SUBTOTAL PIC S9(7)V99 VALUE ZEROS.
+       01  WS-SUM-TITLE-LINE.
+           02  FILLER PIC X(30) VALUE
+               "MERCHANT SPENDING SUMMARY - 20".
+           02  ST-YEAR PIC 99.
+       01  WS-SUM-MONTH-LINE.
+           02  FILLER PIC X(6) VALUE "MONTH ".
+           02  SM-MONTH PIC 99.
+       01  WS-SUM-COL-HEADING.
+           02  FILLER PIC X(12) VALUE "MERCHANT".
+           02  FILLER PIC XX VALUE SPACES.
+           02  FILLER PIC X(11) VALUE "AMOUNT".
+       01  WS-SUM-DETAIL-LINE.
+           02  SD-MERCHANT PIC X(12).
+           02  FILLER PIC XX VALUE SPACES.
+           02  SD-AMOUNT PIC ZZZZZ9.99CR.
+       77  WS-LOAN-CHOICE PIC X VALUE SPACE.
+       77  WS-LOAN-PRINCIPAL-TOTAL PIC S9(7)V99 VALUE ZEROS.
+       77  WS-LOAN-INTEREST-TOTAL PIC S9(7)V99 VALUE ZEROS.
+       77  WS-LOAN-INTEREST-AMT PIC S9(5)V99 VALUE ZEROS.
+       01  WS-LOAN-COL-HEADING.
+           02  FILLER PIC X(10) VALUE "CHK-NUMBER".
+           02  FILLER PIC X VALUE SPACE.
+           02  FILLER PIC X(8) VALUE "DATE".
+           02  FILLER PIC X VALUE SPACE.
+           02  FILLER PIC X(12) VALUE "MERCHANT".
+           02  FILLER PIC X VALUE SPACE.
+           02  FILLER PIC X(5) VALUE "RATE".
+           02  FILLER PIC X VALUE SPACE.
+           02  FILLER PIC X(11) VALUE "PAYMENT".
+           02  FILLER PIC X(11) VALUE "PRINCIPAL".
+           02  FILLER PIC X(11) VALUE "INTEREST".
+       01  WS-LOAN-DETAIL-LINE.
+           02  LD-NUMB PIC X(10).
+           02  FILLER PIC X VALUE SPACE.
+           02  LD-DATE PIC X(8).
+           02  FILLER PIC X VALUE SPACE.
+           02  LD-MERCHANT PIC X(12).
+           02  FILLER PIC X VALUE SPACE.
+           02  LD-RATE PIC ZZ.99.
+           02  FILLER PIC X VALUE SPACE.
+           02  LD-PAYMENT PIC ZZZZZ9.99CR.
+           02  LD-PRINCIPAL PIC ZZZZZ9.99CR.
+           02  LD-INTEREST PIC ZZZZZ9.99CR.
+       01  WS-LOAN-TITLE-LINE.
+           02  FILLER PIC X(40) VALUE
+               "DAD'S CHECKBOOK - LOAN PAYMENT REPORT".
+       77  WS-FIND-TYPE PIC X VALUE SPACE.
+       01  WS-FIND-NUMB PIC X(10) VALUE SPACES.
+       01  WS-FIND-MERCHANT PIC X(12) VALUE SPACES.
+       77  WS-FIND-ROW PIC 9(4) COMP VALUE ZERO.
+       77  WS-FIND-MERCH-LEN PIC 99 VALUE ZERO.
+       77  WS-FIND-MAX-POS PIC 99 VALUE ZERO.
+       77  WS-FIND-SCAN-POS PIC 99 VALUE ZERO.
+       77  WS-FIND-MATCH PIC X VALUE "N".
+       77  WS-RECON-ENDBAL PIC S9(5)V99 VALUE ZEROS.
+       01  WS-RECON-DATE PIC X(8) VALUE SPACES.
+       77  WS-RECON-CLEARED-TOTAL PIC S9(7)V99 VALUE ZEROS.
+       77  WS-RECON-OUTSTAND-TOTAL PIC S9(7)V99 VALUE ZEROS.
+       77  WS-RECON-BOOK-BAL PIC S9(7)V99 VALUE ZEROS.
+       77  WS-RECON-DIFF PIC S9(7)V99 VALUE ZEROS.
+       77  WS-RECON-RESIDUAL PIC S9(7)V99 VALUE ZEROS.
+       01  WS-RECON-TITLE-LINE.
+           02  FILLER PIC X(40) VALUE
+               "DAD'S CHECKBOOK - RECONCILIATION REPORT".
+       01  WS-RECON-COL-HEADING.
+           02  FILLER PIC X(13) VALUE "CHK-NUMBER".
+           02  FILLER PIC X VALUE SPACE.
+           02  FILLER PIC X(8) VALUE "DATE".
+           02  FILLER PIC X VALUE SPACE.
+           02  FILLER PIC X(12) VALUE "MERCHANT".
+           02  FILLER PIC X VALUE SPACE.
+           02  FILLER PIC X(11) VALUE "AMOUNT".
+           02  FILLER PIC X(7) VALUE "STATUS".
+       01  WS-RECON-DETAIL-LINE.
+           02  RC-NUMB PIC X(13).
+           02  FILLER PIC X VALUE SPACE.
+           02  RC-DATE PIC X(8).
+           02  FILLER PIC X VALUE SPACE.
+           02  RC-MERCHANT PIC X(12).
+           02  FILLER PIC X VALUE SPACE.
+           02  RC-AMOUNT PIC ZZZZZ9.99CR.
+           02  FILLER PIC X VALUE SPACE.
+           02  RC-STATUS PIC X(7).
+0136   01  CALDATE.
+0137       02 CALDATE-DAY   PIC 99 VALUE ZEROS.
+0138       02 CALDATE-MONTH PIC 99 VALUE ZEROS.
+0139       02 CALDATE-YEAR  PIC 99 VALUE ZEROS.
+       01  PREV-CALDATE.
+           02  PREV-CALDATE-DAY   PIC 99 VALUE ZEROS.
+           02  PREV-CALDATE-MONTH PIC 99 VALUE ZEROS.
+           02  PREV-CALDATE-YEAR  PIC 99 VALUE ZEROS.
+       01  MONTH-DAYS-TABLE VALUE
+           "312831303130313130313031".
+           02  MONTH-DAYS-ENTRY PIC 99 OCCURS 12 TIMES.
+       77  WS-MAX-DAY PIC 99 VALUE ZEROS.
+       77  WS-FULL-YEAR PIC 9(4) VALUE ZEROS.
+       77  WS-CAL-SEQ PIC 9(6) VALUE ZEROS.
+       77  WS-PREV-SEQ PIC 9(6) VALUE ZEROS.
+       77  WS-SAVE-DATE PIC X(8) VALUE SPACES.
+0140  /
+0141  ***********************************************************
+0142  *        The following is used to identify the
+0143  *        function keys that will be accepted by
+0144  *        this program.
+0145  ***********************************************************
+0146   01  KEY-STATUS.
+0147       05  KEY-FUNCTION PIC 99 COMP VALUE 0.
+0148       05  KEY-PARAM.
+0149           10  RETURN-BYTE PIC 99 COMP.
+0150  * ARROW UP (1)
+0151           10  FILLER PIC 99 COMP VALUE 2.
+0152           10  FILLER PIC 99 COMP VALUE 0.
+0153           10  FILLER PIC 99 COMP VALUE 72.
+0154  * F10	 (2)
+0155           10  FILLER PIC 99 COMP VALUE 2.
+0156           10  FILLER PIC 99 COMP VALUE 0.
+0157           10  FILLER PIC 99 COMP VALUE 68.
+0158  * F1	 (3)
+0159           10  FILLER PIC 99 COMP VALUE 2.
+0160           10  FILLER PIC 99 COMP VALUE 0.
+0161           10  FILLER PIC 99 COMP VALUE 59.
+0162  * DOWN ARROW (4)
+0163           10  FILLER PIC 99 COMP VALUE 2.
+0164           10  FILLER PIC 99 COMP VALUE 0.
+0165           10  FILLER PIC 99 COMP VALUE 80.
+0166  * PAGE DOWN (5)
+0167           10  FILLER PIC 99 COMP VALUE 2.
+0168           10  FILLER PIC 99 COMP VALUE 0.
+0169           10  FILLER PIC 99 COMP VALUE 81.
+0170  * PAGE UP   (6)
+0171           10  FILLER PIC 99 COMP VALUE 2.
+0172           10  FILLER PIC 99 COMP VALUE 0.
+0173           10  FILLER PIC 99 COMP VALUE 73.
+0174  * F2	  (7)
+0175           10  FILLER PIC 99 COMP VALUE 2.
+0176           10  FILLER PIC 99 COMP VALUE 0.
+0177           10  FILLER PIC 99 COMP VALUE 60.
+0178  * F3	  (8)
+0179           10  FILLER PIC 99 COMP VALUE 2.
+0180           10  FILLER PIC 99 COMP VALUE 0.
+0181           10  FILLER PIC 99 COMP VALUE 61.
+0182  * F4	  (9)
+0183           10  FILLER PIC 99 COMP VALUE 2.
+0184           10  FILLER PIC 99 COMP VALUE 0.
+0185           10  FILLER PIC 99 COMP VALUE 62.
+0186  * F5	  (10)
+0187           10  FILLER PIC 99 COMP VALUE 2.
+0188           10  FILLER PIC 99 COMP VALUE 0.
+0189           10  FILLER PIC 99 COMP VALUE 63.
+0190  * F6	  (11)
+0191           10  FILLER PIC 99 COMP VALUE 2.
+0192           10  FILLER PIC 99 COMP VALUE 0.
+0193           10  FILLER PIC 99 COMP VALUE 64.
+      * F7      (12)
+           10  FILLER PIC 99 COMP VALUE 2.
+           10  FILLER PIC 99 COMP VALUE 0.
+           10  FILLER PIC 99 COMP VALUE 65.
+      * F8      (13)
+           10  FILLER PIC 99 COMP VALUE 2.
+           10  FILLER PIC 99 COMP VALUE 0.
+           10  FILLER PIC 99 COMP VALUE 66.
+      * F9      (14)
+           10  FILLER PIC 99 COMP VALUE 2.
+           10  FILLER PIC 99 COMP VALUE 0.
+           10  FILLER PIC 99 COMP VALUE 67.
+      * F11     (15)
+           10  FILLER PIC 99 COMP VALUE 2.
+           10  FILLER PIC 99 COMP VALUE 0.
+           10  FILLER PIC 99 COMP VALUE 87.
+      * F12     (16)
+           10  FILLER PIC 99 COMP VALUE 2.
+           10  FILLER PIC 99 COMP VALUE 0.
+           10  FILLER PIC 99 COMP VALUE 88.
+0194  * END OF LIST
+0195           10  FILLER PIC 99 COMP VALUE 0.
+0196  ***********************************************************
+0197  *        The following is used to check CRT-STATUS
+0198  *        after an accept statement is used.
+0199  *        The following is used as input to the
+0200  *        SCROLL program to determine what direction
+0201  *        to scroll, what starting row, and what
+0202  *        ending row.
+0203  ***********************************************************
+0204   01  SCROLLING-INFO.
+0205       05  SCROLL-DIR PIC S9(4) COMP.
+0206       05  START-ROW  PIC 9(4)  COMP.
+0207       05  END-ROW    PIC 9(4)  COMP.
+0208  /
+0209  ***********************************************************
+0210  *         The following is a table used to hold each data
+0211  *         record that will be edited.
+0212  * KNOWN BUG:
+0213  *    THE LAST FIELD IN THE RECORD MUST HAVE A VALUE
+0214  * THAT COMPLETELY FILLS IT'S INDICATED PICTURE SIZE.
+0215  * FOR EXAMPLE, A FIELD OF PIC XXX  MUST HAVE A VALUE
+0216  * THREE CHARACTERS LONG (I.E. "   " OR EVEN "ABC").
+0217  ***********************************************************
+0218   01  TEXT-TABLE.
+0219       02  TEXT-LINE OCCURS MAX-TABLE-RECORDS TIMES.
+0220           05  TEXT-NUMB PIC X(10).
+0221           05  FILLER PIC X VALUE "%".
+0222           05  TEXT-DATE.
+0223               10  TEXT-DAY PIC XX.
+0224               10  TEXT-DASH1 PIC X.
+0225               10  TEXT-MONTH PIC XX.
+0226               10  TEXT-DASH2 PIC X.
+0227               10  TEXT-YEAR PIC XX.
+0228           05  FILLER PIC X VALUE "%".
+0229           05  TEXT-MERCHANT PIC X(12).
+0230           05  FILLER PIC X VALUE "%".
+0231           05  TEXT-ITEM.
+                   06  TEXT-ITEM1 PIC X(7).
+                   06  TEXT-ITEM2.
+                       07  FILLER PIC X.
+                       07  TEXT-ITEM-RATE.
+                           08  TEXT-RATE1 PIC 99.
+                           08  FILLER PIC X.
+                           08  TEXT-RATE2 PIC 99.
+                       07  FILLER PIC X.
+                       07  TEXT-DOLLARS PIC 9(4).
+                       07  FILLER PIC X(3).
+                       07  TEXT-IDCODE PIC X.
+0232           05  FILLER PIC X VALUE "%".
+0233           05  TEXT-AMOUNT PIC ZZZZZ.99CR.
+0234           05  FILLER PIC X VALUE "%".
+0236           05  TEXT-BALANCE PIC ZZZZZ.99DB VALUE ZEROS.
+           05  FILLER PIC X VALUE "%".
+           05  TEXT-STATUS PIC X VALUE "O".
+0238  /
+0239  ***********************************************************
+0240  *        The following section contains record descriptions
+0241  *        for status lines and various prompts that appear
+0242  *        during operation.
+0243  ***********************************************************
+0244   SCREEN SECTION.
+0245  ***********************************************************
+0246  *  The heading lines follow
+0247  ***********************************************************
+0248   01  HEADING-LINES.
+0249       02  BLANK SCREEN.
+0250       02  LINE 1 COL 31 VALUE "DAD'S CHECKBOOK"
+0251           FOREGROUND-COLOR IS BLACK
+0252           BACKGROUND-COLOR IS MAGENTA.
+0253       02  LINE2 LINE 2.
+0254           05  COL 1 VALUE "CHK-NUMBER"
+0255               FOREGROUND-COLOR IS BLACK
+0256               BACKGROUND-COLOR IS GREEN.
+0257           05  COL 12 VALUE "DATE    "
+0258               FOREGROUND-COLOR IS BLACK
+0259               BACKGROUND-COLOR IS GREEN.
+0260           05  COL 21 VALUE "MERCHANT    "
+0261               FOREGROUND-COLOR IS BLACK
+0262               BACKGROUND-COLOR IS GREEN.
+0263           05  COL 34 VALUE "ITEM                  "
+0264               FOREGROUND-COLOR IS BLACK
+0265               BACKGROUND-COLOR IS GREEN.
+0266           05  COL 57 VALUE "AMOUNT    "
+0267               FOREGROUND-COLOR IS BLACK
+0268               BACKGROUND-COLOR IS GREEN.
+0269           05  COL 68 VALUE "BALANCE   "
+0270               FOREGROUND-COLOR IS BLACK
+0271               BACKGROUND-COLOR IS GREEN.
+0272       02  LINE22.
+0273           05  LINE 22 COL 1 VALUE " ***********READ MESSAGE---->"
+0274               FOREGROUND-COLOR IS BLUE
+0275               BACKGROUND-COLOR IS WHITE.
+0276           05  COL 31 PIC X(42) USING WS-REMARKS
+0277               FOREGROUND-COLOR IS CYAN
+0278               BACKGROUND-COLOR IS RED.
+0279       02  LINE23.
+0280           05  LINE 23 COL 1 VALUE "*** GROUP LEFT OVER AMOUNT-> "
+0281               FOREGROUND-COLOR IS WHITE
+0282               BACKGROUND-COLOR IS BROWN.
+0283           05  COL 31 PIC X(10) USING WS-BOT-AMOUNT
+0284               FOREGROUND-COLOR IS BLACK
+0285               BACKGROUND-COLOR IS CYAN.
+0286       02  LINE24 LINE 24.
+0287           05  VALUE "F1 - HELP   "
+0288               FOREGROUND-COLOR IS BLACK
+0289               BACKGROUND-COLOR IS GREEN.
+0290           05  VALUE " ".
+0291           05  VALUE "F2 - DELETE "
+0292               FOREGROUND-COLOR IS BLACK
+0293               BACKGROUND-COLOR IS GREEN.
+0294           05  VALUE " ".
+0295           05  VALUE "F3 - INSERT "
+0296               FOREGROUND-COLOR IS BLACK
+0297               BACKGROUND-COLOR IS GREEN.
+0298           05  VALUE " ".
+0299           05  VALUE "F4 - ADD    "
+0300               FOREGROUND-COLOR IS BLACK
+0301               BACKGROUND-COLOR IS GREEN.
+0302           05  VALUE " ".
+0303           05  VALUE "F5 - SAVE   "
+0304               FOREGROUND-COLOR IS BLACK
+0305               BACKGROUND-COLOR IS GREEN.
+0306           05  VALUE " ".
+0307           05  VALUE "F10- EXIT   "
+0308               FOREGROUND-COLOR IS BLACK
+0309               BACKGROUND-COLOR IS GREEN.
+0310   01  BLANK-SCREEN.
+0311           05  BLANK SCREEN.
+0312   01  BLANK-LINE.
+0313           05  BLANK LINE.
+0314   01  STATUS-LINE.
+0315       02  LINE25.
+0316           05  LINE 25 VALUE "TABLE ROW:"
+0317               BACKGROUND-COLOR IS BROWN.
+0318           05  PIC 9(4) FROM CUR-TAB-ROW.
+0319           05  VALUE " CRT ROW:"
+0320               BACKGROUND-COLOR IS BROWN.
+0321           05  PIC 9(4) FROM CUR-CRT-ROW.
+0322           05  VALUE " LAST ROW:"
+0323               BACKGROUND-COLOR IS BROWN.
+0324           05  PIC 9(4) FROM LAST-TAB-ROW.
+0322           05  VALUE " RECORD NO. "
+0323               BACKGROUND-COLOR IS BLUE
+                   HIGHLIGHT.
+0324           05  PIC 9(4) FROM RECORD-NUMB
+0323               BACKGROUND-COLOR IS BLUE
+                   HIGHLIGHT.
+0325   01  WS-LINE22-REMSPACE.
+0326       02  LINE 22 COLUMN 38 PIC X(42) USING WS-SPACES.
+0327  /
+0328  ***********************************************************
+0329  *   P R O C E D U R E   D I V I S I O N.
+0330  ***********************************************************
+0331   PROCEDURE DIVISION.
+0332   BEGIN.
+0333  *****************************************************
+0334  * INITIALIZE THE TABLE OF TEXT RECORDS              *
+0335  *****************************************************
+0336       MOVE 1 TO I.
+0337       MOVE ZERO TO LAST-TAB-ROW.
+0338       PERFORM 020-NEWID-ROUTINE THRU 020A-EXIT.
+0558       PERFORM 020B-READ-CKREC THRU 020B-EXIT.
+0338       PERFORM 030-BALANCE-CHECK THRU 030-EXIT.
+0340   005-INITIALIZATION.
+0341       DISPLAY HEADING-LINES.
+           PERFORM UPDATE-STATUS.
+0343       MOVE 1 TO CUR-TAB-ROW.
+0344       PERFORM DISPLAY-PAGE.
+0345  ***********************************
+0346  * Set-up the function key tables.
+0347  *****************************************************
+0348       CALL X"B0" USING KEY-FUNCTION, KEY-PARAM.
+0349  /
+0350  *****************************************************
+0351  *          MAIN INPUT LOOP                          *
+0352  *****************************************************
+0353   MAIN-LOOP.
+0354       PERFORM UPDATE-STATUS.
+0355       COMPUTE THE-ROW = CUR-TAB-ROW + CUR-CRT-ROW - 1.
+0356       COMPUTE I = CUR-CRT-ROW + CRT-ROW-OFFSET.
+           MOVE TEXT-DATE (THE-ROW) TO WS-SAVE-DATE.
+0357       ACCEPT TEXT-LINE (THE-ROW)
+0358            WITH HIGHLIGHT
+0359            FOREGROUND-COLOR WHITE
+0360            BACKGROUND-COLOR BLUE
+0361            AT LINE I COL 1.
+0362  * Now, erase the highlight bar.
+0363       DISPLAY TEXT-LINE (THE-ROW)
+0364            AT LINE I COL 1.
+           IF TEXT-DATE (THE-ROW) NOT = WS-SAVE-DATE
+             MOVE THE-ROW TO I
+             PERFORM 008A-CHECK-DATE THRU 008A-EXIT
+           END-IF.
+0365  *****************************************************
+0366  * CHECK FOR SPECIAL KEYS.
+0367  *****************************************************
+0368       EVALUATE RETURN-BYTE
+0369       WHEN 0
+0370           COMPUTE I = CUR-CRT-ROW + CUR-TAB-ROW - 1
+0371           EVALUATE TRUE
+0372           WHEN CUR-CRT-ROW = MAX-ROWS-DISPLAYED
+0373             PERFORM SCROLL-UP
+0374             ADD 1 TO CUR-TAB-ROW
+0375           WHEN I LESS THAN LAST-TAB-ROW
+0376             ADD 1 TO CUR-CRT-ROW
+0377           END-EVALUATE
+0378       WHEN KEY-DOWN-ARROW
+0379           COMPUTE I = CUR-CRT-ROW + CUR-TAB-ROW - 1
+0380           EVALUATE TRUE
+0381           WHEN CUR-CRT-ROW = MAX-ROWS-DISPLAYED
+0382             PERFORM SCROLL-UP
+0383             ADD 1 TO CUR-TAB-ROW
+0384           WHEN I LESS THAN LAST-TAB-ROW
+0385             ADD 1 TO CUR-CRT-ROW
+0386           END-EVALUATE
+0387       WHEN KEY-UP-ARROW
+0388           EVALUATE TRUE
+0389           WHEN CUR-CRT-ROW = 1 AND CUR-TAB-ROW > 1
+0390             PERFORM SCROLL-DOWN,
+0391             SUBTRACT 1 FROM CUR-TAB-ROW
+0392           WHEN CUR-CRT-ROW > 1
+0393             SUBTRACT 1 FROM CUR-CRT-ROW
+0394           END-EVALUATE
+0395       WHEN KEY-F10
+           MOVE "SAVE CHANGES BEFORE EXIT? (Y/N)" TO WS-REMARKS
+           PERFORM 008C-MESSAGE
+           IF FALSESW = "Y" OR FALSESW = "y"
+             PERFORM 040-WRITEFILE THRU 040-EXIT
+           END-IF
+0396           DISPLAY BLANK-SCREEN
+0397           DISPLAY "KEEP YOUR $20." AT LINE 23 COL 1
+0398           STOP RUN
+       WHEN KEY-F5
+           PERFORM 040-WRITEFILE THRU 040-EXIT
+           MOVE "CHECKBOOK SAVED." TO WS-REMARKS
+           PERFORM 008C-MESSAGE
+0399       WHEN KEY-F1
+0400           DISPLAY "F1 PRESSED - NO HELP AVAILABLE YET"
+0401           AT LINE 23 COL 1
+       WHEN KEY-F2
+           COMPUTE THE-ROW = CUR-TAB-ROW + CUR-CRT-ROW - 1
+           PERFORM 062-DELETE-ROW THRU 062-EXIT
+           PERFORM DISPLAY-PAGE
+       WHEN KEY-F3
+           COMPUTE THE-ROW = CUR-TAB-ROW + CUR-CRT-ROW - 1
+           PERFORM 061-INSERT-ROW THRU 061-EXIT
+           PERFORM DISPLAY-PAGE
+       WHEN KEY-F4
+           IF LAST-TAB-ROW NOT LESS THAN MAX-TABLE-RECORDS
+             MOVE "TABLE FULL - CANNOT INSERT" TO WS-REMARKS
+             PERFORM 008C-MESSAGE
+           ELSE
+             ADD 1 TO LAST-TAB-ROW
+             MOVE LAST-TAB-ROW TO THE-ROW
+             PERFORM 060-BLANK-ROW
+             IF LAST-TAB-ROW > MAX-ROWS-DISPLAYED
+               COMPUTE CUR-TAB-ROW =
+                 LAST-TAB-ROW - MAX-ROWS-DISPLAYED + 1
+               MOVE MAX-ROWS-DISPLAYED TO CUR-CRT-ROW
+             ELSE
+               MOVE 1 TO CUR-TAB-ROW
+               MOVE LAST-TAB-ROW TO CUR-CRT-ROW
+             END-IF
+             PERFORM DISPLAY-PAGE
+           END-IF
+       WHEN KEY-F6
+           PERFORM 090-FIND-ROUTINE THRU 090-EXIT
+       WHEN KEY-F7
+           PERFORM 070-PRINT-REGISTER THRU 070-EXIT
+       WHEN KEY-F8
+           PERFORM 080-PRINT-MERCHANT-SUMMARY THRU 080-EXIT
+       WHEN KEY-F9
+           PERFORM 085-LOAN-MENU THRU 085-EXIT
+       WHEN KEY-F11
+           COMPUTE THE-ROW = CUR-TAB-ROW + CUR-CRT-ROW - 1
+           PERFORM 091-TOGGLE-STATUS
+           PERFORM DISPLAY-PAGE
+       WHEN KEY-F12
+           PERFORM 095-RECONCILE THRU 095-EXIT
+0402       WHEN KEY-DOWN-PAGE
+0403           COMPUTE I = LAST-TAB-ROW - MAX-ROWS-DISPLAYED
+0404           IF CUR-TAB-ROW <= I THEN
+0405             ADD MAX-ROWS-DISPLAYED TO CUR-TAB-ROW
+0406             MOVE 1 TO CUR-CRT-ROW
+0407           END-IF
+0408           PERFORM DISPLAY-PAGE
+0409       WHEN KEY-UP-PAGE
+0410           COMPUTE THE-ROW = CUR-TAB-ROW + CUR-CRT-ROW - 1
+0411           COMPUTE I = MAX-ROWS-DISPLAYED
+0412           IF CUR-TAB-ROW > I
+0413             SUBTRACT I FROM CUR-TAB-ROW
+0414                    ELSE
+0415             MOVE 1 TO CUR-TAB-ROW
+0416           END-IF
+0417           PERFORM DISPLAY-PAGE
+0418       END-EVALUATE.
+0419	   GO TO MAIN-LOOP.
+0420  /
+0421  *****************************************************
+0422  *           S U B R O U T I N E S                   *
+0423  *****************************************************
+      ************************************************************
+      *  060-BLANK-ROW clears TEXT-LINE (THE-ROW) to an empty
+      *  entry ready for keying, keeping every edited field
+      *  filled to its full picture size (see KNOWN BUG note on
+      *  TEXT-TABLE).
+      ************************************************************
+       060-BLANK-ROW.
+           MOVE SPACES TO TEXT-NUMB (THE-ROW).
+           MOVE SPACES TO TEXT-DAY (THE-ROW).
+           MOVE "-" TO TEXT-DASH1 (THE-ROW).
+           MOVE SPACES TO TEXT-MONTH (THE-ROW).
+           MOVE "-" TO TEXT-DASH2 (THE-ROW).
+           MOVE SPACES TO TEXT-YEAR (THE-ROW).
+           MOVE SPACES TO TEXT-MERCHANT (THE-ROW).
+           MOVE SPACES TO TEXT-ITEM (THE-ROW).
+           MOVE ZEROS TO TEXT-RATE1 (THE-ROW).
+           MOVE ZEROS TO TEXT-RATE2 (THE-ROW).
+           MOVE ZEROS TO TEXT-DOLLARS (THE-ROW).
+           MOVE ZEROS TO TEXT-AMOUNT (THE-ROW).
+           MOVE "O" TO TEXT-STATUS (THE-ROW).
+           MOVE ZEROS TO TEXT-BALANCE (THE-ROW).
+      ************************************************************
+      *  061-INSERT-ROW opens a blank row at THE-ROW, sliding
+      *  THE-ROW through LAST-TAB-ROW down by one.
+      ************************************************************
+       061-INSERT-ROW.
+           IF LAST-TAB-ROW NOT LESS THAN MAX-TABLE-RECORDS
+             MOVE "TABLE FULL - CANNOT INSERT" TO WS-REMARKS
+             PERFORM 008C-MESSAGE
+             GO TO 061-EXIT.
+           MOVE LAST-TAB-ROW TO TEMP.
+       061-SHIFT-DOWN.
+           IF TEMP < THE-ROW
+             GO TO 061-DONE.
+           COMPUTE I = TEMP + 1.
+           MOVE TEXT-LINE (TEMP) TO TEXT-LINE (I).
+           SUBTRACT 1 FROM TEMP.
+           GO TO 061-SHIFT-DOWN.
+       061-DONE.
+           ADD 1 TO LAST-TAB-ROW.
+           PERFORM 060-BLANK-ROW.
+       061-EXIT.
+           EXIT.
+      ************************************************************
+      *  062-DELETE-ROW removes THE-ROW, sliding the rows below
+      *  it up by one and shrinking LAST-TAB-ROW.
+      ************************************************************
+       062-DELETE-ROW.
+           IF LAST-TAB-ROW = ZERO
+             GO TO 062-EXIT.
+           MOVE THE-ROW TO TEMP.
+       062-SHIFT-UP.
+           IF TEMP NOT LESS THAN LAST-TAB-ROW
+             GO TO 062-DONE.
+           COMPUTE I = TEMP + 1.
+           MOVE TEXT-LINE (I) TO TEXT-LINE (TEMP).
+           ADD 1 TO TEMP.
+           GO TO 062-SHIFT-UP.
+       062-DONE.
+           SUBTRACT 1 FROM LAST-TAB-ROW.
+           IF LAST-TAB-ROW = ZERO
+             MOVE 1 TO THE-ROW
+             PERFORM 060-BLANK-ROW
+             MOVE 1 TO CUR-TAB-ROW
+             MOVE 1 TO CUR-CRT-ROW
+           ELSE
+             IF CUR-TAB-ROW + CUR-CRT-ROW - 1 > LAST-TAB-ROW
+               IF CUR-CRT-ROW > 1
+                 SUBTRACT 1 FROM CUR-CRT-ROW
+               ELSE
+                 IF CUR-TAB-ROW > 1
+                   SUBTRACT 1 FROM CUR-TAB-ROW
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+       062-EXIT.
+           EXIT.
+      ************************************************************
+      *  070-PRINT-REGISTER reads CKBKFILE start to finish (the
+      *  way 020B-READ-CKREC does) and writes a paper check
+      *  register to PRINT-FILE, with page breaks every
+      *  MAX-PRINT-LINES detail lines and a grand-total/running-
+      *  balance footer.  Bound to F7.
+      ************************************************************
+       070-PRINT-REGISTER.
+           PERFORM 040-WRITEFILE THRU 040-EXIT.
+           MOVE WS-DRIVE-ID TO WS-PRINT-DRIVE.
+           MOVE WS-DIR-ID TO WS-PRINT-DIR.
+           MOVE "REGISTER.PRN" TO WS-PRINT-ID.
+           OPEN INPUT CKBKFILE.
+           IF WS-INSTAT1 NOT < 2
+             MOVE "NO CHECKBOOK FILE TO PRINT" TO WS-REMARKS
+             PERFORM 008C-MESSAGE
+             GO TO 070-EXIT.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE WS-OPENING-BALANCE TO WS-REPORT-BALANCE.
+           MOVE ZERO TO WS-REPORT-TOTAL.
+           MOVE ZERO TO WS-PRINT-PAGE-COUNT.
+           MOVE MAX-PRINT-LINES TO WS-PRINT-LINE-COUNT.
+       070-REG-READ.
+           READ CKBKFILE AT END
+             GO TO 070-REG-DONE.
+           IF WS-PRINT-LINE-COUNT NOT LESS THAN MAX-PRINT-LINES
+             PERFORM 071-REG-HEADING THRU 071-EXIT.
+           MOVE CKBK-DAY TO WS-REG-CALDATE-DAY.
+           MOVE CKBK-MONTH TO WS-REG-CALDATE-MONTH.
+           MOVE CKBK-YEAR TO WS-REG-CALDATE-YEAR.
+           IF CKBK-STATUS = "V" OR CKBK-STATUS = "v"
+             GO TO 070-REG-PRINT.
+           IF CKBK-NUMB = WS-REG-SAVE-NUMB AND
+              WS-REG-CALDATE = WS-REG-SAVE-CALDATE
+                CONTINUE
+           ELSE
+                SUBTRACT CKBK-AMOUNT FROM WS-REPORT-BALANCE
+                ADD CKBK-AMOUNT TO WS-REPORT-TOTAL
+                MOVE CKBK-NUMB TO WS-REG-SAVE-NUMB
+                MOVE WS-REG-CALDATE TO WS-REG-SAVE-CALDATE
+           END-IF.
+       070-REG-PRINT.
+           MOVE SPACES TO WS-REG-DETAIL-LINE.
+           MOVE CKBK-NUMB TO RD-NUMB.
+           MOVE CKBK-DAY TO RD-DATE (1:2).
+           MOVE "-" TO RD-DATE (3:1).
+           MOVE CKBK-MONTH TO RD-DATE (4:2).
+           MOVE "-" TO RD-DATE (6:1).
+           MOVE CKBK-YEAR TO RD-DATE (7:2).
+           MOVE CKBK-MERCHANT TO RD-MERCHANT.
+           MOVE CKBK-ITEM TO RD-ITEM.
+           MOVE CKBK-AMOUNT TO RD-AMOUNT.
+           MOVE WS-REPORT-BALANCE TO RD-BALANCE.
+           WRITE PRINT-REC FROM WS-REG-DETAIL-LINE.
+           ADD 1 TO WS-PRINT-LINE-COUNT.
+           GO TO 070-REG-READ.
+       070-REG-DONE.
+           CLOSE CKBKFILE.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO WS-REG-DETAIL-LINE.
+           MOVE "GRAND TOTAL" TO RD-NUMB.
+           MOVE WS-REPORT-TOTAL TO RD-AMOUNT.
+           MOVE WS-REPORT-BALANCE TO RD-BALANCE.
+           WRITE PRINT-REC FROM WS-REG-DETAIL-LINE.
+           CLOSE PRINT-FILE.
+           MOVE "CHECK REGISTER PRINTED TO REGISTER.PRN" TO WS-REMARKS.
+           PERFORM 008C-MESSAGE.
+       070-EXIT.
+           EXIT.
+      ************************************************************
+      *  071-REG-HEADING writes the page title and column
+      *  heading to PRINT-FILE and resets WS-PRINT-LINE-COUNT.
+      *  A blank line separates pages after the first.
+      ************************************************************
+       071-REG-HEADING.
+           IF WS-PRINT-PAGE-COUNT > 0
+             MOVE SPACES TO PRINT-REC
+             WRITE PRINT-REC
+             WRITE PRINT-REC.
+           ADD 1 TO WS-PRINT-PAGE-COUNT.
+           MOVE WS-PRINT-PAGE-COUNT TO RP-PAGE.
+           WRITE PRINT-REC FROM WS-REG-PAGE-LINE.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           WRITE PRINT-REC FROM WS-REG-COL-HEADING.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE ZERO TO WS-PRINT-LINE-COUNT.
+       071-EXIT.
+           EXIT.
+      ************************************************************
+      *  080-PRINT-MERCHANT-SUMMARY reads CKBKFILE for a chosen
+      *  year, buckets CKBK-AMOUNT by CKBK-MERCHANT within each
+      *  CKBK-MONTH, and writes a monthly-by-merchant summary with
+      *  a year-to-date grand total to PRINT-FILE.  Bound to F8.
+      ************************************************************
+       080-PRINT-MERCHANT-SUMMARY.
+           PERFORM 040-WRITEFILE THRU 040-EXIT.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "     *** MERCHANT SPENDING SUMMARY ***".
+           DISPLAY " ".
+           DISPLAY "ENTER YEAR FOR YTD SUMMARY (YY):".
+           ACCEPT WS-SUMMARY-YEAR.
+           MOVE ZERO TO MERCHANT-COUNT.
+           MOVE "N" TO WS-MERCHANT-FULL-WARNED.
+           OPEN INPUT CKBKFILE.
+           IF WS-INSTAT1 NOT < 2
+             MOVE "NO CHECKBOOK FILE TO SUMMARIZE" TO WS-REMARKS
+             PERFORM 008C-MESSAGE
+             PERFORM 009-RESTORE-SCREEN
+             GO TO 080-EXIT.
+       080-SUM-READ.
+           READ CKBKFILE AT END
+             GO TO 080-SUM-DONE.
+           IF CKBK-YEAR NOT = WS-SUMMARY-YEAR
+             GO TO 080-SUM-READ.
+           PERFORM 081-ACCUM-MERCHANT THRU 081-EXIT.
+           GO TO 080-SUM-READ.
+       080-SUM-DONE.
+           CLOSE CKBKFILE.
+           MOVE WS-DRIVE-ID TO WS-PRINT-DRIVE.
+           MOVE WS-DIR-ID TO WS-PRINT-DIR.
+           MOVE "MERCHANT.PRN" TO WS-PRINT-ID.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM 082-PRINT-SUMMARY THRU 082-EXIT.
+           CLOSE PRINT-FILE.
+           MOVE "MERCHANT SUMMARY PRINTED TO MERCHANT.PRN"
+             TO WS-REMARKS.
+           PERFORM 008C-MESSAGE.
+           PERFORM 009-RESTORE-SCREEN.
+       080-EXIT.
+           EXIT.
+      ************************************************************
+      *  081-ACCUM-MERCHANT finds (or creates) CKBK-MERCHANT's
+      *  slot in MERCHANT-TABLE and adds CKBK-AMOUNT into that
+      *  merchant's CKBK-MONTH bucket.
+      ************************************************************
+       081-ACCUM-MERCHANT.
+           MOVE 1 TO MT-IDX.
+       081-FIND-LOOP.
+           IF MT-IDX > MERCHANT-COUNT
+             GO TO 081-NEW-MERCHANT.
+           IF MT-NAME (MT-IDX) = CKBK-MERCHANT
+             ADD CKBK-AMOUNT TO MT-MONTH-TOTAL (MT-IDX, CKBK-MONTH)
+             GO TO 081-EXIT.
+           ADD 1 TO MT-IDX.
+           GO TO 081-FIND-LOOP.
+       081-NEW-MERCHANT.
+           IF MERCHANT-COUNT NOT LESS THAN MAX-MERCHANTS
+             IF WS-MERCHANT-FULL-WARNED = "N"
+               MOVE "MERCHANT TABLE FULL - SUMMARY INCOMPLETE"
+                 TO WS-REMARKS
+               PERFORM 008C-MESSAGE
+               MOVE "Y" TO WS-MERCHANT-FULL-WARNED
+             END-IF
+             GO TO 081-EXIT.
+           ADD 1 TO MERCHANT-COUNT.
+           MOVE CKBK-MERCHANT TO MT-NAME (MERCHANT-COUNT).
+           MOVE 1 TO MT-CLR-IDX.
+       081-CLEAR-MONTHS.
+           IF MT-CLR-IDX > 12
+             GO TO 081-CLEAR-DONE.
+           MOVE ZERO TO MT-MONTH-TOTAL (MERCHANT-COUNT, MT-CLR-IDX).
+           ADD 1 TO MT-CLR-IDX.
+           GO TO 081-CLEAR-MONTHS.
+       081-CLEAR-DONE.
+           ADD CKBK-AMOUNT
+             TO MT-MONTH-TOTAL (MERCHANT-COUNT, CKBK-MONTH).
+       081-EXIT.
+           EXIT.
+      ************************************************************
+      *  082-PRINT-SUMMARY writes the title, then one section per
+      *  month with each merchant's subtotal for that month and a
+      *  month total, followed by the year-to-date grand total.
+      ************************************************************
+       082-PRINT-SUMMARY.
+           MOVE WS-SUMMARY-YEAR TO ST-YEAR.
+           WRITE PRINT-REC FROM WS-SUM-TITLE-LINE.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE ZERO TO WS-REPORT-TOTAL.
+           MOVE 1 TO WS-SUM-MONTH.
+       082-MONTH-LOOP.
+           IF WS-SUM-MONTH > 12
+             GO TO 082-MONTH-DONE.
+           MOVE WS-SUM-MONTH TO SM-MONTH.
+           WRITE PRINT-REC FROM WS-SUM-MONTH-LINE.
+           WRITE PRINT-REC FROM WS-SUM-COL-HEADING.
+           MOVE ZERO TO WS-MONTH-SUBTOTAL.
+           MOVE 1 TO MT-IDX.
+       082-MERCH-LOOP.
+           IF MT-IDX > MERCHANT-COUNT
+             GO TO 082-MERCH-DONE.
+           IF MT-MONTH-TOTAL (MT-IDX, WS-SUM-MONTH) = ZERO
+             GO TO 082-MERCH-NEXT.
+           MOVE SPACES TO WS-SUM-DETAIL-LINE.
+           MOVE MT-NAME (MT-IDX) TO SD-MERCHANT.
+           MOVE MT-MONTH-TOTAL (MT-IDX, WS-SUM-MONTH) TO SD-AMOUNT.
+           WRITE PRINT-REC FROM WS-SUM-DETAIL-LINE.
+           ADD MT-MONTH-TOTAL (MT-IDX, WS-SUM-MONTH)
+             TO WS-MONTH-SUBTOTAL.
+       082-MERCH-NEXT.
+           ADD 1 TO MT-IDX.
+           GO TO 082-MERCH-LOOP.
+       082-MERCH-DONE.
+           MOVE SPACES TO WS-SUM-DETAIL-LINE.
+           MOVE "MONTH TOTAL" TO SD-MERCHANT.
+           MOVE WS-MONTH-SUBTOTAL TO SD-AMOUNT.
+           WRITE PRINT-REC FROM WS-SUM-DETAIL-LINE.
+           ADD WS-MONTH-SUBTOTAL TO WS-REPORT-TOTAL.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           ADD 1 TO WS-SUM-MONTH.
+           GO TO 082-MONTH-LOOP.
+       082-MONTH-DONE.
+           MOVE SPACES TO WS-SUM-DETAIL-LINE.
+           MOVE "YTD TOTAL" TO SD-MERCHANT.
+           MOVE WS-REPORT-TOTAL TO SD-AMOUNT.
+           WRITE PRINT-REC FROM WS-SUM-DETAIL-LINE.
+       082-EXIT.
+           EXIT.
+      ************************************************************
+      *  085-LOAN-MENU offers E(dit) the current row's loan detail
+      *  (rate/dollars/idcode) or R(eport) a printed loan-payment
+      *  report.  Bound to F9.
+      ************************************************************
+       085-LOAN-MENU.
+           COMPUTE THE-ROW = CUR-TAB-ROW + CUR-CRT-ROW - 1.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "     *** LOAN PAYMENT DETAIL ***".
+           DISPLAY " ".
+           DISPLAY "E - EDIT THIS ROW'S RATE/PRINCIPAL/ID CODE".
+           DISPLAY "R - PRINT LOAN PAYMENT REPORT".
+           DISPLAY " ".
+           DISPLAY "ENTER CHOICE, OR PRESS <RETURN> TO CANCEL.".
+           MOVE SPACE TO WS-LOAN-CHOICE.
+           ACCEPT WS-LOAN-CHOICE.
+           IF WS-LOAN-CHOICE = "E" OR WS-LOAN-CHOICE = "e"
+             PERFORM 085A-EDIT-LOAN-DETAIL THRU 085A-EXIT.
+           IF WS-LOAN-CHOICE = "R" OR WS-LOAN-CHOICE = "r"
+             PERFORM 086-PRINT-LOAN-REPORT THRU 086-EXIT.
+           PERFORM 009-RESTORE-SCREEN.
+       085-EXIT.
+           EXIT.
+      ************************************************************
+      *  085A-EDIT-LOAN-DETAIL lets the operator key in the loan
+      *  rate (2.2 digits), the whole-dollar principal, and a
+      *  one-character loan ID code for the current row.
+      ************************************************************
+       085A-EDIT-LOAN-DETAIL.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "     *** EDIT LOAN DETAIL ***".
+           DISPLAY " ".
+           DISPLAY "MERCHANT: ", TEXT-MERCHANT OF TEXT-LINE (THE-ROW).
+           DISPLAY " ".
+           DISPLAY "ENTER LOAN RATE AS 2 DIGITS, 2 DIGITS (EX: 07 50)".
+           DISPLAY "        OR PRESS <RETURN> TO LEAVE UNCHANGED.".
+           MOVE SPACES TO WS-REMARKS.
+           ACCEPT WS-REMARKS.
+           IF WS-REMARKS NOT = SPACES
+             MOVE WS-REMARKS (1:2)
+               TO TEXT-RATE1 OF TEXT-LINE (THE-ROW)
+             MOVE WS-REMARKS (4:2)
+               TO TEXT-RATE2 OF TEXT-LINE (THE-ROW).
+           DISPLAY "ENTER PRINCIPAL AMOUNT, WHOLE DOLLARS (EX: 1500)".
+           DISPLAY "        OR PRESS <RETURN> TO LEAVE UNCHANGED.".
+           MOVE SPACES TO WS-REMARKS.
+           ACCEPT WS-REMARKS.
+           IF WS-REMARKS NOT = SPACES
+             MOVE WS-REMARKS (1:4)
+               TO TEXT-DOLLARS OF TEXT-LINE (THE-ROW).
+           DISPLAY "ENTER LOAN ID CODE, ONE CHARACTER".
+           DISPLAY "        OR PRESS <RETURN> TO LEAVE UNCHANGED.".
+           MOVE SPACES TO WS-REMARKS.
+           ACCEPT WS-REMARKS.
+           IF WS-REMARKS NOT = SPACES
+             MOVE WS-REMARKS (1:1)
+               TO TEXT-IDCODE OF TEXT-LINE (THE-ROW).
+           MOVE SPACES TO WS-REMARKS.
+       085A-EXIT.
+           EXIT.
+      ************************************************************
+      *  086-PRINT-LOAN-REPORT reads CKBKFILE start to finish and
+      *  prints one line for every record whose CKBK-IDCODE is
+      *  not blank (i.e. a loan payment).  CKBK-DOLLARS is taken
+      *  as the whole-dollar principal portion of the payment;
+      *  CKBK-AMOUNT minus CKBK-DOLLARS is the derived interest
+      *  portion.  Bound to F9 (via 085-LOAN-MENU, choice R).
+      ************************************************************
+       086-PRINT-LOAN-REPORT.
+           PERFORM 040-WRITEFILE THRU 040-EXIT.
+           OPEN INPUT CKBKFILE.
+           IF WS-INSTAT1 NOT < 2
+             MOVE "NO CHECKBOOK FILE TO PRINT" TO WS-REMARKS
+             PERFORM 008C-MESSAGE
+             GO TO 086-EXIT.
+           MOVE WS-DRIVE-ID TO WS-PRINT-DRIVE.
+           MOVE WS-DIR-ID TO WS-PRINT-DIR.
+           MOVE "LOAN.PRN" TO WS-PRINT-ID.
+           OPEN OUTPUT PRINT-FILE.
+           WRITE PRINT-REC FROM WS-LOAN-TITLE-LINE.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           WRITE PRINT-REC FROM WS-LOAN-COL-HEADING.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE ZERO TO WS-LOAN-PRINCIPAL-TOTAL.
+           MOVE ZERO TO WS-LOAN-INTEREST-TOTAL.
+       086-READ.
+           READ CKBKFILE AT END
+             GO TO 086-DONE.
+           IF CKBK-IDCODE = SPACE
+             GO TO 086-READ.
+           COMPUTE WS-LOAN-INTEREST-AMT =
+             CKBK-AMOUNT - CKBK-DOLLARS.
+           MOVE SPACES TO WS-LOAN-DETAIL-LINE.
+           MOVE CKBK-NUMB TO LD-NUMB.
+           MOVE CKBK-DAY TO LD-DATE (1:2).
+           MOVE "-" TO LD-DATE (3:1).
+           MOVE CKBK-MONTH TO LD-DATE (4:2).
+           MOVE "-" TO LD-DATE (6:1).
+           MOVE CKBK-YEAR TO LD-DATE (7:2).
+           MOVE CKBK-MERCHANT TO LD-MERCHANT.
+           MOVE CKBK-RATE1 TO LD-RATE (1:2).
+           MOVE "." TO LD-RATE (3:1).
+           MOVE CKBK-RATE2 TO LD-RATE (4:2).
+           MOVE CKBK-AMOUNT TO LD-PAYMENT.
+           MOVE CKBK-DOLLARS TO LD-PRINCIPAL.
+           MOVE WS-LOAN-INTEREST-AMT TO LD-INTEREST.
+           WRITE PRINT-REC FROM WS-LOAN-DETAIL-LINE.
+           ADD CKBK-DOLLARS TO WS-LOAN-PRINCIPAL-TOTAL.
+           ADD WS-LOAN-INTEREST-AMT TO WS-LOAN-INTEREST-TOTAL.
+           GO TO 086-READ.
+       086-DONE.
+           CLOSE CKBKFILE.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO WS-LOAN-DETAIL-LINE.
+           MOVE "TOTALS" TO LD-NUMB.
+           MOVE WS-LOAN-PRINCIPAL-TOTAL TO LD-PRINCIPAL.
+           MOVE WS-LOAN-INTEREST-TOTAL TO LD-INTEREST.
+           WRITE PRINT-REC FROM WS-LOAN-DETAIL-LINE.
+           CLOSE PRINT-FILE.
+           MOVE "LOAN REPORT PRINTED TO LOAN.PRN" TO WS-REMARKS.
+           PERFORM 008C-MESSAGE.
+       086-EXIT.
+           EXIT.
+      ************************************************************
+      *  090-FIND-ROUTINE searches TEXT-TABLE for a matching check
+      *  number or merchant name and repositions CUR-TAB-ROW/
+      *  CUR-CRT-ROW so the match is visible, the same way KEY-F4
+      *  positions a newly-added row.  Bound to F6.
+      ************************************************************
+       090-FIND-ROUTINE.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "     *** FIND ***".
+           DISPLAY " ".
+           DISPLAY "N - FIND BY CHECK NUMBER".
+           DISPLAY "M - FIND BY MERCHANT".
+           DISPLAY " ".
+           DISPLAY "ENTER CHOICE, OR PRESS <RETURN> TO CANCEL.".
+           MOVE SPACE TO WS-FIND-TYPE.
+           ACCEPT WS-FIND-TYPE.
+           IF WS-FIND-TYPE NOT = "N" AND WS-FIND-TYPE NOT = "n"
+             AND WS-FIND-TYPE NOT = "M" AND WS-FIND-TYPE NOT = "m"
+             PERFORM 009-RESTORE-SCREEN
+             GO TO 090-EXIT.
+           IF WS-FIND-TYPE = "N" OR WS-FIND-TYPE = "n"
+             DISPLAY "ENTER CHECK NUMBER TO FIND."
+             MOVE SPACES TO WS-FIND-NUMB
+             ACCEPT WS-FIND-NUMB
+           ELSE
+             DISPLAY "ENTER MERCHANT NAME TO FIND."
+             MOVE SPACES TO WS-FIND-MERCHANT
+             ACCEPT WS-FIND-MERCHANT.
+           MOVE 12 TO WS-FIND-MERCH-LEN.
+       090-TRIM-LOOP.
+           IF WS-FIND-MERCH-LEN = 0
+             GO TO 090-TRIM-DONE.
+           IF WS-FIND-MERCHANT (WS-FIND-MERCH-LEN:1) NOT = SPACE
+             GO TO 090-TRIM-DONE.
+           SUBTRACT 1 FROM WS-FIND-MERCH-LEN.
+           GO TO 090-TRIM-LOOP.
+       090-TRIM-DONE.
+           COMPUTE WS-FIND-MAX-POS = 13 - WS-FIND-MERCH-LEN.
+           MOVE ZERO TO WS-FIND-ROW.
+           MOVE 1 TO I.
+       090-FIND-LOOP.
+           IF I > LAST-TAB-ROW
+             GO TO 090-NOTFOUND.
+           IF WS-FIND-TYPE = "N" OR WS-FIND-TYPE = "n"
+             IF TEXT-NUMB OF TEXT-LINE (I) = WS-FIND-NUMB
+               MOVE I TO WS-FIND-ROW
+               GO TO 090-FOUND.
+           IF WS-FIND-TYPE = "M" OR WS-FIND-TYPE = "m"
+             PERFORM 090-MERCH-SCAN THRU 090-MERCH-SCAN-EXIT
+             IF WS-FIND-MATCH = "Y"
+               MOVE I TO WS-FIND-ROW
+               GO TO 090-FOUND
+             END-IF.
+           ADD 1 TO I.
+           GO TO 090-FIND-LOOP.
+       090-MERCH-SCAN.
+           MOVE "N" TO WS-FIND-MATCH.
+           IF WS-FIND-MERCH-LEN = 0
+             GO TO 090-MERCH-SCAN-EXIT.
+           MOVE 1 TO WS-FIND-SCAN-POS.
+       090-MERCH-SCAN-LOOP.
+           IF WS-FIND-SCAN-POS > WS-FIND-MAX-POS
+             GO TO 090-MERCH-SCAN-EXIT.
+           IF TEXT-MERCHANT OF TEXT-LINE (I)
+               (WS-FIND-SCAN-POS:WS-FIND-MERCH-LEN) =
+               WS-FIND-MERCHANT (1:WS-FIND-MERCH-LEN)
+             MOVE "Y" TO WS-FIND-MATCH
+             GO TO 090-MERCH-SCAN-EXIT.
+           ADD 1 TO WS-FIND-SCAN-POS.
+           GO TO 090-MERCH-SCAN-LOOP.
+       090-MERCH-SCAN-EXIT.
+           EXIT.
+       090-NOTFOUND.
+           MOVE "NO MATCHING RECORD FOUND" TO WS-REMARKS.
+           PERFORM 008C-MESSAGE.
+           PERFORM 009-RESTORE-SCREEN.
+           GO TO 090-EXIT.
+       090-FOUND.
+           IF WS-FIND-ROW > MAX-ROWS-DISPLAYED
+             COMPUTE CUR-TAB-ROW = WS-FIND-ROW - MAX-ROWS-DISPLAYED + 1
+             MOVE MAX-ROWS-DISPLAYED TO CUR-CRT-ROW
+           ELSE
+             MOVE 1 TO CUR-TAB-ROW
+             MOVE WS-FIND-ROW TO CUR-CRT-ROW
+           END-IF.
+           PERFORM 009-RESTORE-SCREEN.
+       090-EXIT.
+           EXIT.
+      ************************************************************
+      *  091-TOGGLE-STATUS cycles THE-ROW's cleared/void/
+      *  outstanding status: O (outstanding) -> C (cleared) ->
+      *  V (void) -> back to O.  Bound to F11.
+      ************************************************************
+       091-TOGGLE-STATUS.
+           IF TEXT-STATUS OF TEXT-LINE (THE-ROW) = "O"
+             MOVE "C" TO TEXT-STATUS OF TEXT-LINE (THE-ROW)
+           ELSE
+             IF TEXT-STATUS OF TEXT-LINE (THE-ROW) = "C"
+               MOVE "V" TO TEXT-STATUS OF TEXT-LINE (THE-ROW)
+             ELSE
+               MOVE "O" TO TEXT-STATUS OF TEXT-LINE (THE-ROW)
+             END-IF
+           END-IF.
+      ************************************************************
+      *  095-RECONCILE walks CKBKFILE against a statement ending
+      *  balance and date the operator supplies, sums cleared vs.
+      *  outstanding items (CKBK-STATUS), and prints which
+      *  outstanding items account for the gap between the book
+      *  balance and the bank's ending balance.  Bound to F12.
+      ************************************************************
+       095-RECONCILE.
+           PERFORM 040-WRITEFILE THRU 040-EXIT.
+           OPEN INPUT CKBKFILE.
+           IF WS-INSTAT1 NOT < 2
+             MOVE "NO CHECKBOOK FILE TO RECONCILE" TO WS-REMARKS
+             PERFORM 008C-MESSAGE
+             PERFORM 009-RESTORE-SCREEN
+             GO TO 095-EXIT.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "     *** BANK RECONCILIATION ***".
+           DISPLAY " ".
+           DISPLAY "ENTER STATEMENT ENDING BALANCE, IN CENTS".
+           DISPLAY "        (EXAMPLE: 150050 MEANS 1500.50)".
+           MOVE ZERO TO WS-RECON-ENDBAL.
+           ACCEPT WS-RECON-ENDBAL.
+           DISPLAY "ENTER STATEMENT DATE, AS DD-MM-YY.".
+           MOVE SPACES TO WS-RECON-DATE.
+           ACCEPT WS-RECON-DATE.
+           MOVE WS-DRIVE-ID TO WS-PRINT-DRIVE.
+           MOVE WS-DIR-ID TO WS-PRINT-DIR.
+           MOVE "RECON.PRN" TO WS-PRINT-ID.
+           OPEN OUTPUT PRINT-FILE.
+           WRITE PRINT-REC FROM WS-RECON-TITLE-LINE.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO WS-RECON-DETAIL-LINE.
+           MOVE "STMT DATE:" TO RC-NUMB.
+           MOVE WS-RECON-DATE TO RC-DATE.
+           WRITE PRINT-REC FROM WS-RECON-DETAIL-LINE.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           WRITE PRINT-REC FROM WS-RECON-COL-HEADING.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE ZERO TO WS-RECON-CLEARED-TOTAL.
+           MOVE ZERO TO WS-RECON-OUTSTAND-TOTAL.
+       095-READ.
+           READ CKBKFILE AT END
+             GO TO 095-DONE.
+           IF CKBK-STATUS = "C" OR CKBK-STATUS = "c"
+             ADD CKBK-AMOUNT TO WS-RECON-CLEARED-TOTAL
+             GO TO 095-READ.
+           IF CKBK-STATUS = "V" OR CKBK-STATUS = "v"
+             GO TO 095-READ.
+           ADD CKBK-AMOUNT TO WS-RECON-OUTSTAND-TOTAL.
+           MOVE SPACES TO WS-RECON-DETAIL-LINE.
+           MOVE CKBK-NUMB TO RC-NUMB.
+           MOVE CKBK-DAY TO RC-DATE (1:2).
+           MOVE "-" TO RC-DATE (3:1).
+           MOVE CKBK-MONTH TO RC-DATE (4:2).
+           MOVE "-" TO RC-DATE (6:1).
+           MOVE CKBK-YEAR TO RC-DATE (7:2).
+           MOVE CKBK-MERCHANT TO RC-MERCHANT.
+           MOVE CKBK-AMOUNT TO RC-AMOUNT.
+           MOVE "OUTSTND" TO RC-STATUS.
+           WRITE PRINT-REC FROM WS-RECON-DETAIL-LINE.
+           GO TO 095-READ.
+       095-DONE.
+           CLOSE CKBKFILE.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE SPACES TO WS-RECON-DETAIL-LINE.
+           MOVE "OUTSTND TOTAL" TO RC-NUMB.
+           MOVE WS-RECON-OUTSTAND-TOTAL TO RC-AMOUNT.
+           WRITE PRINT-REC FROM WS-RECON-DETAIL-LINE.
+           COMPUTE WS-RECON-BOOK-BAL = WS-OPENING-BALANCE
+             - WS-RECON-CLEARED-TOTAL - WS-RECON-OUTSTAND-TOTAL.
+           COMPUTE WS-RECON-DIFF =
+             WS-RECON-ENDBAL - WS-RECON-BOOK-BAL.
+           COMPUTE WS-RECON-RESIDUAL =
+             WS-RECON-DIFF - WS-RECON-OUTSTAND-TOTAL.
+           MOVE SPACES TO WS-RECON-DETAIL-LINE.
+           MOVE "DIFFERENCE" TO RC-NUMB.
+           MOVE WS-RECON-DIFF TO RC-AMOUNT.
+           WRITE PRINT-REC FROM WS-RECON-DETAIL-LINE.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           IF WS-RECON-RESIDUAL = ZERO
+             MOVE
+               "OUTSTANDING ITEMS ABOVE FULLY EXPLAIN THE DIFFERENCE."
+               TO PRINT-REC
+             WRITE PRINT-REC
+           ELSE
+             MOVE SPACES TO WS-RECON-DETAIL-LINE
+             MOVE "UNEXPLAINED" TO RC-NUMB
+             MOVE WS-RECON-RESIDUAL TO RC-AMOUNT
+             WRITE PRINT-REC FROM WS-RECON-DETAIL-LINE
+           END-IF.
+           CLOSE PRINT-FILE.
+           MOVE "RECONCILIATION PRINTED TO RECON.PRN" TO WS-REMARKS.
+           PERFORM 008C-MESSAGE.
+           PERFORM 009-RESTORE-SCREEN.
+       095-EXIT.
+           EXIT.
+0424  ***********************************************************
+0425  *  These two routines are used to scroll the scrolling
+0426  *  region up or down.
+0427  *  Inputs:
+0428  *      CRT-ROW-OFFSET
+0429  *      MAX-ROWS-DISPLAYED
+0430  *  Uses:
+0431  *      SCROLL-DIR
+0432  *      START-ROW
+0433  *      END-ROW
+0434  ***********************************************************
+0435   SCROLL-UP.
+0436	   MOVE 1 TO SCROLL-DIR.
+0437	   COMPUTE START-ROW = CRT-ROW-OFFSET + 1.
+0438	   COMPUTE END-ROW   = START-ROW + MAX-ROWS-DISPLAYED - 1.
+0439	   CALL "SCROLL" USING SCROLL-DIR, START-ROW, END-ROW.
+0440   SCROLL-DOWN.
+0441	   MOVE -1 TO SCROLL-DIR.
+0442	   COMPUTE START-ROW = CRT-ROW-OFFSET + 1.
+0443	   COMPUTE END-ROW   = START-ROW + MAX-ROWS-DISPLAYED - 1.
+0444	   CALL "SCROLL" USING SCROLL-DIR, START-ROW, END-ROW.
+0445  ***********************************************************
+       UPDATE-STATUS.
+           COMPUTE RECORD-NUMB = CUR-TAB-ROW + CUR-CRT-ROW - 1.
+0342       DISPLAY STATUS-LINE.
+0445  ***********************************************************
+0446  * This routine will display the page beginning at
+0447  * the CUR-TAB-ROW
+0448  * Inputs:
+0449  * CUR-TAB-ROW, CRT-ROW-OFFSET, MAX-ROWS-DISPLAYED, TEXT-LINE
+0450  * LAST-TAB-ROW
+0451  * Uses:
+0452  *        I , TEMP, and THE-ROW.
+0453  ***********************************************************
+0454   DISPLAY-PAGE.
+0455	   MOVE CUR-TAB-ROW TO THE-ROW.
+0456       MOVE 1 TO I.
+0457       COMPUTE TEMP = CRT-ROW-OFFSET + 1.
+0458       PERFORM UNTIL (I > MAX-ROWS-DISPLAYED)
+0459         OR (THE-ROW > LAST-TAB-ROW)
+0460         DISPLAY TEXT-LINE (THE-ROW) AT LINE TEMP COL 1
+0461         ADD 1 TO TEMP, THE-ROW, I
+0462       END-PERFORM.
+0463  * Now, blank out the remainder of the screen.
+0464  *
+0465       PERFORM UNTIL I > MAX-ROWS-DISPLAYED
+0466           DISPLAY BLANK-LINE AT LINE TEMP COL 1
+0467           ADD 1 TO TEMP, I
+0468       END-PERFORM.
+0469       DISPLAY STATUS-LINE.
+0470   008A-CHECK-DATE.
+0471       MOVE TEXT-YEAR (I) TO CALDATE-YEAR.
+0472       MOVE TEXT-MONTH (I) TO CALDATE-MONTH.
+0473       MOVE TEXT-DAY (I) TO CALDATE-DAY.
+0474   008A1-BRAKE.
+0475       IF CALDATE IS NOT NUMERIC
+0476         GO TO 008A2-BADATE.
+0479       IF CALDATE-MONTH IS GREATER THAN 12 OR LESS THAN 1
+0480         GO TO 008A2-BADATE.
+      * Two-digit year windowing: 00-81 is 2000-2081, 82-99 is
+      * 1982-1999, so today's dates pass instead of being rejected
+      * by a flat "year < 82 is bad" check.
+           IF CALDATE-YEAR IS LESS THAN 82
+             COMPUTE WS-FULL-YEAR = 2000 + CALDATE-YEAR
+           ELSE
+             COMPUTE WS-FULL-YEAR = 1900 + CALDATE-YEAR
+           END-IF.
+      * Real days-per-month check (with leap-year February)
+      * instead of a flat 31-day limit.
+           MOVE MONTH-DAYS-ENTRY (CALDATE-MONTH) TO WS-MAX-DAY.
+           IF CALDATE-MONTH = 2
+             IF (FUNCTION MOD (WS-FULL-YEAR, 4) = 0
+                 AND FUNCTION MOD (WS-FULL-YEAR, 100) NOT = 0)
+               OR FUNCTION MOD (WS-FULL-YEAR, 400) = 0
+               MOVE 29 TO WS-MAX-DAY
+             END-IF
+           END-IF.
+0481       IF CALDATE-DAY IS GREATER THAN WS-MAX-DAY OR LESS THAN 1
+0482         GO TO 008A2-BADATE.
+      * Out-of-sequence check against the previous row, with an
+      * override prompt for legitimate back-dated entries.
+           IF I > 1
+             MOVE TEXT-YEAR (I - 1) TO PREV-CALDATE-YEAR
+             MOVE TEXT-MONTH (I - 1) TO PREV-CALDATE-MONTH
+             MOVE TEXT-DAY (I - 1) TO PREV-CALDATE-DAY
+             IF PREV-CALDATE IS NUMERIC
+               COMPUTE WS-CAL-SEQ = CALDATE-YEAR * 10000
+                 + CALDATE-MONTH * 100 + CALDATE-DAY
+               COMPUTE WS-PREV-SEQ = PREV-CALDATE-YEAR * 10000
+                 + PREV-CALDATE-MONTH * 100 + PREV-CALDATE-DAY
+               IF WS-CAL-SEQ < WS-PREV-SEQ
+                 MOVE "EARLIER THAN PREV ENTRY-BACKDATE? (Y/N)"
+                   TO WS-REMARKS
+                 PERFORM 008C-MESSAGE
+                 IF FALSESW NOT = "Y" AND FALSESW NOT = "y"
+                   GO TO 008A2-BADATE
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+0485       GO TO 008A-EXIT.
+0486   008A2-BADATE.
+0487  *     MOVE SPACES TO TEXT-DATE (I).
+0488       MOVE "***BAD DATE***" TO WS-REMARKS.
+0489       DISPLAY LINE22.
+0490   008A-EXIT.
+0491       EXIT.
+0492   008C-NUMB.
+0493  *     MOVE SPACES TO CRT-NUMB.
+0494  *     MOVE 03 TO COL.
+0495  *     DISPLAY (LIN, COL), CRT-NUMB.
+0496   008C-DATE.
+0497  *     MOVE SPACES TO CRT-DATE.
+0498  *     MOVE 14 TO COL.
+0499  *     DISPLAY (LIN, COL), CRT-DATE.
+0500   008C-ITEM.
+0501  *     MOVE SPACES TO CRT-ITEM.
+0502  *     MOVE 36 TO COL.
+0503  *     DISPLAY (LIN, COL), CRT-ITEM.
+0504   008C-EXIT.
+0505       EXIT.
+0506   008C-MESSAGE.
+0507       DISPLAY LINE22.
+0508       ACCEPT FALSESW.
+0509       MOVE SPACES TO WS-REMARKS.
+0510       DISPLAY LINE22.
+0511  * 008C-EXIT.
+       009-RESTORE-SCREEN.
+           DISPLAY HEADING-LINES.
+           PERFORM DISPLAY-PAGE.
+      ************************************************************
+      *  019-LOAD-ACCOUNTS reads the maintained accounts file
+      *  (WS-ACCOUNTS-FILE-NAME) into ACCOUNT-TABLE so 020-NEWID-
+      *  ROUTINE can offer a pick-list instead of a typed file-ID.
+      *  If the accounts file does not exist, ACCOUNT-COUNT is left
+      *  at zero and the caller falls back to the typed prompt.
+      ************************************************************
+       019-LOAD-ACCOUNTS.
+           MOVE ZERO TO ACCOUNT-COUNT.
+           OPEN INPUT ACCOUNTS-FILE.
+           IF WS-ACCTSTAT1 NOT < 2
+             GO TO 019-EXIT.
+       019-READ-ACCOUNT.
+           IF ACCOUNT-COUNT NOT LESS THAN MAX-ACCOUNTS
+             GO TO 019-DONE.
+           READ ACCOUNTS-FILE AT END
+             GO TO 019-DONE.
+           ADD 1 TO ACCOUNT-COUNT.
+           MOVE ACCT-NAME TO AT-NAME (ACCOUNT-COUNT).
+           MOVE ACCT-DRIVE TO AT-DRIVE (ACCOUNT-COUNT).
+           MOVE ACCT-DIR TO AT-DIR (ACCOUNT-COUNT).
+           MOVE ACCT-FILE-ID TO AT-FILE-ID (ACCOUNT-COUNT).
+           MOVE ACCT-OPEN-BAL TO AT-OPEN-BAL (ACCOUNT-COUNT).
+           GO TO 019-READ-ACCOUNT.
+       019-DONE.
+           CLOSE ACCOUNTS-FILE.
+       019-EXIT.
+           EXIT.
+      ************************************************************
+      *  019A-SHOW-LIST displays the loaded ACCOUNT-TABLE as a
+      *  numbered pick-list and accepts ACCOUNT-CHOICE.  Choice 0
+      *  means "not on the list" and drops back to a typed file-ID.
+      ************************************************************
+       019A-SHOW-LIST.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY "     *** SELECT ACCOUNT ***".
+           DISPLAY " ".
+           MOVE 1 TO I.
+       019A-LIST-LOOP.
+           IF I > ACCOUNT-COUNT
+             GO TO 019A-LIST-DONE.
+           DISPLAY I, "  ", AT-NAME (I).
+           ADD 1 TO I.
+           GO TO 019A-LIST-LOOP.
+       019A-LIST-DONE.
+           DISPLAY " ".
+           DISPLAY " 0  ENTER A FILE-ID NOT SHOWN ABOVE".
+           DISPLAY " ".
+           DISPLAY "ENTER NUMBER AND PRESS <RETURN>.".
+           MOVE ZERO TO ACCOUNT-CHOICE.
+           ACCEPT ACCOUNT-CHOICE.
+       019A-EXIT.
+           EXIT.
+0512   020-NEWID-ROUTINE.
+           PERFORM 019-LOAD-ACCOUNTS THRU 019-EXIT.
+           MOVE ZERO TO WS-OPENING-BALANCE.
+           IF ACCOUNT-COUNT = ZERO
+             GO TO 020-TYPED-ID.
+           PERFORM 019A-SHOW-LIST THRU 019A-EXIT.
+           IF ACCOUNT-CHOICE = ZERO OR ACCOUNT-CHOICE > ACCOUNT-COUNT
+             GO TO 020-TYPED-ID.
+           MOVE AT-DRIVE (ACCOUNT-CHOICE) TO WS-DRIVE-ID.
+           MOVE AT-DIR (ACCOUNT-CHOICE) TO WS-DIR-ID.
+           MOVE AT-FILE-ID (ACCOUNT-CHOICE) TO WS-FILE-ID.
+           MOVE AT-OPEN-BAL (ACCOUNT-CHOICE) TO WS-OPENING-BALANCE.
+           GO TO 020A-OPENDISK.
+       020-TYPED-ID.
+0513       DISPLAY BLANK-SCREEN.
+0514       MOVE SPACES TO WS-FILE-ID.
+0515       DISPLAY "     *** FILE IDENTIFICATION ***".
+0516       DISPLAY " ".
+0517       DISPLAY "NOTE: DEFAULT <FILE ID> IS <BARNETT.DAT>".
+0518       DISPLAY " OR ENTER <NFCU.DAT>".
+0519       DISPLAY " ".
+0520       DISPLAY "ENTER NEW <FILE-ID>".
+0521       DISPLAY "        OR".
+0522       DISPLAY " PRESS <RETURN> TO ACCEPT DEFAULT FILE.".
+0523       ACCEPT WS-FILE-ID.
+0524       IF WS-FILE-ID = SPACE
+0525          MOVE "BARNETT.TST " TO WS-FILE-ID.
+0526   020A-OPENDISK.
+0527       OPEN INPUT CKBKFILE.
+0528       IF WS-INSTAT1 < 2
+0529         GO TO 020A-EXIT.
+0530       DISPLAY BLANK-SCREEN.
+0531       DISPLAY "FILE-ID-> ", WS-FILE-ID.
+0532       MOVE SPACES TO WS-FILE-ID.
+0533       DISPLAY "FILE NOT FOUND, ENTER NEW".
+0534       DISPLAY " FILE-ID AND PRESS ENTER.".
+0535       ACCEPT WS-FILE-ID.
+0536       GO TO 020A-OPENDISK.
+0537   020A-EXIT.
+0538       EXIT.
+0558   020B-READ-CKREC.
+0559   020B1-READFILE.
+0560       READ CKBKFILE AT END
+0561         CLOSE CKBKFILE
+0562         GO TO 020B-EXIT.
+0563       MOVE CKBK-NUMB       TO TEXT-NUMB OF TEXT-LINE (I).
+0564       MOVE CKBK-DAY        TO TEXT-DAY OF TEXT-LINE (I).
+0565       MOVE "-"             TO TEXT-DASH1 OF TEXT-LINE (I).
+0566       MOVE CKBK-MONTH      TO TEXT-MONTH OF TEXT-LINE (I).
+0567       MOVE "-"             TO TEXT-DASH2 OF TEXT-LINE (I).
+0568       MOVE CKBK-YEAR       TO TEXT-YEAR OF TEXT-LINE (I).
+0569       MOVE CKBK-MERCHANT   TO TEXT-MERCHANT OF TEXT-LINE (I).
+0570       MOVE CKBK-ITEM       TO TEXT-ITEM OF TEXT-LINE (I).
+0571       MOVE CKBK-AMOUNT     TO TEXT-AMOUNT OF TEXT-LINE (I).
+           MOVE CKBK-STATUS     TO TEXT-STATUS OF TEXT-LINE (I).
+0572       ADD CKBK-AMOUNT      TO WS-CKBK-AMOUNT.
+0573       MOVE WS-CKBK-AMOUNT  TO TEXT-BALANCE OF TEXT-LINE (I).
+0574       ADD 1 TO I, LAST-TAB-ROW.
+0575       GO TO 020B1-READFILE.
+0576   020B-EXIT.
+0577        EXIT.
+0540   030-BALANCE-CHECK.
+0541       MOVE 1 TO I.
+0542       MOVE ZEROS TO SAVE-CALDATE, SAVE-NUMB.
+0543       MOVE TEXT-AMOUNT (I) TO TEMP-AMOUNT.
+0544       MOVE WS-OPENING-BALANCE TO PREVIOUS-BALANCE.
+0545   030-BEGIN.
+0546       IF TEXT-AMOUNT (I) = ZEROS
+0547         GO TO 030-NEXT-REC.
+0548       MOVE TEXT-DAY (I) TO CALDATE-DAY.
+0549       MOVE TEXT-MONTH (I) TO CALDATE-MONTH.
+0550       MOVE TEXT-YEAR (I) TO CALDATE-YEAR.
+           IF TEXT-STATUS (I) = "V" OR TEXT-STATUS (I) = "v"
+             MOVE PREVIOUS-BALANCE TO TEXT-BALANCE (I)
+             GO TO 030-NEXT-REC.
+0551       IF TEXT-NUMB (I) = SAVE-NUMB AND
+0552          CALDATE = SAVE-CALDATE
+0553            MOVE PREVIOUS-BALANCE TO TEXT-BALANCE (I)
+0554       ELSE
+0555            MOVE TEXT-AMOUNT (I) TO TEMP-AMOUNT
+0556            SUBTRACT TEMP-AMOUNT FROM PREVIOUS-BALANCE
+0557                  GIVING TEMP-BALANCE
+0558            MOVE TEMP-BALANCE TO TEXT-BALANCE (I)
+0559            MOVE TEXT-BALANCE (I) TO PREVIOUS-BALANCE
+0560            MOVE TEXT-NUMB (I) TO SAVE-NUMB
+0561            MOVE CALDATE TO SAVE-CALDATE
+0562       END-IF.
+0563   030-NEXT-REC.
+0564       ADD 1 TO I.
+0565       IF I > LAST-TAB-ROW
+0566         GO TO 030-EXIT.
+0567       GO TO 030-BEGIN.
+0568   030-EXIT.
+0569       EXIT.
+      ************************************************************
+      *  039-BACKUP-CKBKFILE copies the current contents of
+      *  WS-FILE-ID to a like-named .BAK file before 040-WRITEFILE
+      *  opens CKBKFILE for OUTPUT and truncates it.  If the file
+      *  does not exist yet (first save) there is nothing to back
+      *  up, so this is skipped.
+      ************************************************************
+       039-BACKUP-CKBKFILE.
+           MOVE WS-DRIVE-ID TO WS-BACKUP-DRIVE.
+           MOVE WS-DIR-ID TO WS-BACKUP-DIR.
+           MOVE WS-FILE-ID TO WS-BACKUP-ID.
+           MOVE 1 TO WS-BACKUP-DOT-POS.
+           MOVE "N" TO WS-BACKUP-DOT-FOUND.
+       039-FIND-DOT.
+           IF WS-BACKUP-DOT-POS > 12
+             GO TO 039-NODOT.
+           IF WS-BACKUP-ID (WS-BACKUP-DOT-POS:1) = "."
+      * A dot past position 9 leaves less than 3 bytes for "BAK",
+      * so there is no room for a real extension - treat it as if
+      * no dot were found instead of writing past WS-BACKUP-ID.
+             IF WS-BACKUP-DOT-POS > 9
+               GO TO 039-NODOT
+             ELSE
+               GO TO 039-GOTDOT
+             END-IF.
+           ADD 1 TO WS-BACKUP-DOT-POS.
+           GO TO 039-FIND-DOT.
+       039-GOTDOT.
+           MOVE "Y" TO WS-BACKUP-DOT-FOUND.
+           ADD 1 TO WS-BACKUP-DOT-POS.
+           MOVE "BAK" TO WS-BACKUP-ID (WS-BACKUP-DOT-POS:3).
+       039-NODOT.
+           IF WS-BACKUP-DOT-FOUND NOT = "Y"
+             MOVE "NO EXTENSION ON FILE - BACKUP SKIPPED" TO WS-REMARKS
+             PERFORM 008C-MESSAGE
+             GO TO 039-EXIT.
+           OPEN INPUT CKBKFILE.
+           IF WS-INSTAT1 NOT < 2
+             GO TO 039-EXIT.
+           OPEN OUTPUT BACKUP-FILE.
+       039-COPY-REC.
+           READ CKBKFILE AT END
+             GO TO 039-DONE.
+           MOVE CKBK-REC TO BACKUP-REC.
+           WRITE BACKUP-REC.
+           GO TO 039-COPY-REC.
+       039-DONE.
+           CLOSE BACKUP-FILE.
+           CLOSE CKBKFILE.
+       039-EXIT.
+           EXIT.
+       040-WRITEFILE.
+           MOVE 1 TO I.
+           PERFORM 039-BACKUP-CKBKFILE THRU 039-EXIT.
+0572       OPEN OUTPUT CKBKFILE.
+           IF LAST-TAB-ROW = 0
+             CLOSE CKBKFILE
+             GO TO 040-EXIT.
+0573   040-WRITE-REC.
+0574       MOVE  TEXT-NUMB OF TEXT-LINE (I)      TO  CKBK-NUMB.
+0575       MOVE  TEXT-DAY OF TEXT-LINE (I)       TO  CKBK-DAY.
+0576       MOVE  TEXT-MONTH OF TEXT-LINE (I)     TO  CKBK-MONTH.
+0577       MOVE  TEXT-YEAR OF TEXT-LINE (I)      TO  CKBK-YEAR.
+0578       MOVE  TEXT-MERCHANT OF TEXT-LINE (I)  TO  CKBK-MERCHANT.
+0579       MOVE  TEXT-ITEM OF TEXT-LINE (I)      TO  CKBK-ITEM.
+0580       MOVE  TEXT-AMOUNT OF TEXT-LINE (I)    TO  CKBK-AMOUNT.
+           MOVE  TEXT-STATUS OF TEXT-LINE (I)    TO  CKBK-STATUS.
+0581       WRITE CKBK-REC.
+0582       ADD 1 TO I.
+0583       IF I > LAST-TAB-ROW
+0584         CLOSE CKBKFILE
+0585         GO TO 040-EXIT.
+0586       GO TO 040-WRITE-REC.
+0587   040-EXIT.
+0588        EXIT.
+0589       END PROGRAM NEWCKBK.
+
